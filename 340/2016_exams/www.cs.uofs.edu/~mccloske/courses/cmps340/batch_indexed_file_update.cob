@@ -2,42 +2,161 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID.  Courses-Interact.
 AUTHOR.  R. McCloskey.
 DATE-WRITTEN.  December 3, 1999.
-************************************************************************
-* Program Abstract:
-*    This program performs batch update on an indexed file, where the
-*    updates are specified in a transaction file.  In effect, this problem
-*    is analogous to the sequential file update problem, except that we
-*    need not bother to sort the transactions before applying them.
-*    Transaction types are Add, Change, Delete, and Print.  
-*
-*    Each transaction contains a code ('A', 'C', 'D', or 'P') to identify
-*    its type, followed by the key (in the Trans-Key field) identifying the
-*    master record to which it pertains, followed by whatever data is needed
-*    to fully specify the transaction.
-*
-*    An Add transaction contains, in addition, the data to be placed into
-*    the Rest-of-Data-Rec field of the new record.
-*
-*    A Change transaction contains, in addition, the data that is to
-*    replace whatever is in the Rest-of-Data-Rec field of the record
-*    being changed.
-*
-*    A Delete transaction contains, in addition, nothing.
-*
-*    Print transactions are not like the others, both in that they do not
-*    specify a change to be made to the file and in that their format is
-*    not like the others'.  This kind of transaction contains two keys
-*    (the first in the Trans-Key field and the second in the remainder
-*    of the record), and specifies that all records in Index-File having
-*    a key greater than or equal to the first but less than or equal to 
-*    the second should be displayed on the screen.
-*
-*    The purpose of this somewhat contrived program is to illustrate the
-*    use of indexed files; in particular, it illustrates applying the
-*    "randomized" versions of READ, WRITE, and REWRITE, as well as the
-*    START verb and the "sequential" version of the READ verb.
-*
-************************************************************************
+*>           modified Aug. 9, 2026 to drop the generic Key-Field/
+*>           Rest-of-Data-Rec record and COPY the real course-record
+*>           layout shared with Courses-Create, so this program can
+*>           actually maintain Course-ID/Enrollment data in Courses.IDX
+*>           instead of an abstract 25-byte record; Trans-Key widened to
+*>           match the 9-byte Course-ID and the ASSIGN clauses filled in
+*>           with the real file names; also fixed Delete-Data-Rec, which
+*>           issued DELETE against a Course-File that was never declared
+*>           here (should have been Indexed-File)
+*>           modified Aug. 9, 2026 to add Add-Student/Drop-Student
+*>           transaction types, so a single roster change no longer
+*>           requires resending the whole Class-List through a
+*>           Change-Trans
+*>           modified Aug. 9, 2026 to check Course-Capacity before an
+*>           Add-Student-Trans enrolls a student, routing the student
+*>           to Waitlist-File instead of the Class-List once a section
+*>           is full; Add-Trans now also accepts an initial capacity,
+*>           defaulting to Standard-Section-Capacity when none is given
+*>           modified Aug. 9, 2026 to append a reason code to every
+*>           Error-Transaction-File record, so a rejected transaction
+*>           no longer has to be re-diagnosed by hand
+*>           modified Aug. 9, 2026 to require a batch header record
+*>           (expected transaction count) and trailer record (hash
+*>           total of Trans-Key, treated as numeric) on Transaction-File,
+*>           validated at the start and end of the run, so a truncated
+*>           or double-fed batch is caught immediately
+*>           modified Aug. 9, 2026 to number every detail transaction
+*>           (Trans-Sequence-Number) and checkpoint the highest
+*>           sequence number successfully applied to Checkpoint-File,
+*>           so a run that is interrupted mid-batch can be restarted
+*>           without reprocessing transactions already applied
+*>           modified Aug. 9, 2026 to write a Range Query's results to
+*>           a headed, paginated Roster-Report instead of a bare
+*>           DISPLAY per record, so a registrar range query produces
+*>           something that can actually be handed to someone
+*>           modified Aug. 9, 2026 to let a Print-Trans give just a
+*>           department prefix (leaving Upper-Bound-Key blank) and
+*>           have Process-Print-Trans derive the high end of the range
+*>           itself, instead of requiring an exact bounding key pair
+*>           for every ad hoc department listing
+*>           modified Aug. 9, 2026 to write a before/after image of
+*>           every successful Add/Change/Delete to Audit-Trail-File,
+*>           timestamped, so an overwritten or deleted record can be
+*>           reconstructed after the fact
+*>           modified Aug. 9, 2026 to tally transactions by type and
+*>           display an end-of-job statistics summary, so the run has
+*>           a control total to compare against what was submitted
+*>           modified Aug. 9, 2026 to declare FILE STATUS on every
+*>           SELECT and check it after every OPEN/CLOSE via the shared
+*>           Check-File-Status abort paragraph, so an I/O failure that
+*>           isn't already an AT END/INVALID KEY condition is caught
+*>           instead of going unnoticed
+*>           modified Aug. 9, 2026 to watch for more than one key-based
+*>           transaction (Add/Change/Delete/Add-Student/Drop-Student)
+*>           against the same Trans-Key within a single run, flagging
+*>           each repeat to Key-Conflict-Report before it is applied,
+*>           so a same-run collision is on record instead of the second
+*>           transaction silently winning
+*>           modified Aug. 9, 2026 to compute the trailer's hash total
+*>           byte by byte over Trans-Key instead of REDEFINES-ing it as
+*>           PIC 9(9) -- Course-ID-Generator hands out keys with an
+*>           alphabetic department prefix, which the numeric REDEFINES
+*>           could not represent
+*>           modified Aug. 9, 2026 to have Write-Data-Rec/Rewrite-Data-
+*>           Rec/Delete-Data-Rec abort the run via Check-File-Status
+*>           when their INVALID KEY branch fires on anything other than
+*>           the condition the caller already guarded against, instead
+*>           of just DISPLAYing a "should never happen" message and
+*>           carrying on
+*>           modified Aug. 9, 2026 to write an Audit-Trail-File entry
+*>           for every successful Add-Student/Drop-Student as well,
+*>           matching Add/Change/Delete
+*>           modified Aug. 9, 2026 to route a roster that outgrows the
+*>           300-student Class-List ceiling to Course-Roster-Overflow.IDX
+*>           instead of refusing the enrollment outright, now that a
+*>           roster can actually grow past 300 one student at a time
+*>***********************************************************************
+*> Program Abstract:
+*>    This program performs batch update on an indexed file, where the
+*>    updates are specified in a transaction file.  In effect, this problem
+*>    is analogous to the sequential file update problem, except that we
+*>    need not bother to sort the transactions before applying them.
+*>    Transaction types are Add, Change, Delete, and Print.
+*>
+*>    Each transaction contains a code ('A', 'C', 'D', or 'P') to identify
+*>    its type, followed by the key (in the Trans-Key field) identifying the
+*>    master record to which it pertains, followed by whatever data is needed
+*>    to fully specify the transaction.
+*>
+*>    An Add transaction contains, in addition, the data to be placed into
+*>    the Rest-of-Data-Rec field of the new record.
+*>
+*>    A Change transaction contains, in addition, the data that is to
+*>    replace whatever is in the Rest-of-Data-Rec field of the record
+*>    being changed.
+*>
+*>    A Delete transaction contains, in addition, nothing.
+*>
+*>    Add-Student ('S') and Drop-Student ('R') transactions carry a
+*>    Student-ID in place of the Rest-of-Data-Rec data, and add or
+*>    remove that one student from the Class-List of the course named
+*>    by Trans-Key, adjusting Number-Of-Students in place instead of
+*>    replacing the whole record the way a Change-Trans does.
+*>
+*>    Print transactions are not like the others, both in that they do not
+*>    specify a change to be made to the file and in that their format is
+*>    not like the others'.  This kind of transaction contains two keys
+*>    (the first in the Trans-Key field and the second in the remainder
+*>    of the record), and specifies that all records in Index-File having
+*>    a key greater than or equal to the first but less than or equal to
+*>    the second should be listed on Roster-Report, a headed, paginated
+*>    report rather than raw console output.  If Upper-Bound-Key is left
+*>    blank, Trans-Key is treated as a department prefix (e.g. "CMPS")
+*>    rather than an exact low bound, and Process-Print-Trans derives
+*>    the high end of the range itself.
+*>
+*>    The purpose of this somewhat contrived program is to illustrate the
+*>    use of indexed files; in particular, it illustrates applying the
+*>    "randomized" versions of READ, WRITE, and REWRITE, as well as the
+*>    START verb and the "sequential" version of the READ verb.
+*>
+*>    Any transaction that cannot be applied is copied, along with a
+*>    two-character reason code, to Error-Transaction-File.
+*>
+*>    Every successful Add, Change, or Delete also writes a timestamped
+*>    before/after image of Data-Rec to Audit-Trail-File, so a bad
+*>    transaction batch leaves a trail of exactly what was overwritten.
+*>
+*>    Transaction-File itself is bracketed by a header record (Record
+*>    Type 'H', carrying the expected detail-record count) and a
+*>    trailer record (Record Type 'T', carrying a hash total over all
+*>    the detail Trans-Keys, computed byte by byte so an alphabetic
+*>    department prefix in Trans-Key hashes the same way a purely
+*>    numeric key would).  Both are checked against what was actually
+*>    read before the run is allowed to update Courses.IDX.
+*>
+*>    Every detail transaction also carries a Trans-Sequence-Number,
+*>    assigned by whatever produces Transaction-File, increasing
+*>    monotonically across the batch.  This run periodically writes
+*>    the highest sequence number successfully applied to
+*>    Checkpoint-File; on the next run, Read-Restart-Checkpoint reads
+*>    that back and any transaction whose sequence number is not
+*>    greater than it is skipped (though still counted toward the
+*>    header/trailer control totals), so a job killed mid-batch can
+*>    simply be resubmitted against the same Transaction-File without
+*>    reprocessing -- or skipping -- any transaction.
+*>
+*>    Every key-based transaction (Add, Change, Delete, Add-Student, or
+*>    Drop-Student) is also checked against every Trans-Key already
+*>    seen earlier in the same run; a repeat is flagged to
+*>    Key-Conflict-Report, with the conflicting transaction's sequence
+*>    number and type, before it is applied -- the second transaction
+*>    still wins, same as before, but the collision is now on record.
+*>
+*>***********************************************************************
 
 ENVIRONMENT DIVISION.
 
@@ -46,14 +165,46 @@ CONFIGURATION SECTION.
 INPUT-OUTPUT SECTION.
 
 FILE-CONTROL.
-    SELECT Indexed-File  ASSIGN TO <file-name>
+    SELECT Indexed-File  ASSIGN TO "Courses.IDX"
        ORGANIZATION IS INDEXED
-       ACCESS IS RANDOM
-       RECORD KEY IS Key-Field.
+       ACCESS IS DYNAMIC
+       RECORD KEY IS Course-ID
+       FILE STATUS IS WS-File-Status.
 
-    SELECT Transaction-File  ASSIGN TO <file-name>
+    SELECT Transaction-File  ASSIGN TO "Course-Transactions.Dat"
        ORGANIZATION IS SEQUENTIAL
-       ACCESS IS SEQUENTIAL.
+       ACCESS IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Error-Transaction-File  ASSIGN TO "Course-Trans-Errors.Dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Waitlist-File  ASSIGN TO "Course-Waitlist.Dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Checkpoint-File  ASSIGN TO "Course-Trans-Checkpoint.Dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Roster-Report  ASSIGN TO "Course-Roster.Rpt"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Audit-Trail-File  ASSIGN TO "Course-Audit-Trail.Dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Key-Conflict-Report  ASSIGN TO "Course-Key-Conflicts.Dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Course-Roster-Overflow-File  ASSIGN TO "Course-Roster-Overflow.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY IS Overflow-Key
+       FILE STATUS IS WS-File-Status.
 
 DATA DIVISION.
 
@@ -62,28 +213,115 @@ FILE SECTION.
 FD Indexed-File
      DATA RECORD IS Data-Rec.
 01 Data-Rec.
-   02 Key-Field         PIC X(8).
-   02 Rest-of-Data-Rec  PIC X(17).
+   COPY "course-record.cpy".
 
 FD Transaction-File
-     DATA RECORD IS Trans-Rec.
+     RECORD CONTAINS 42 CHARACTERS
+     DATA RECORDS ARE Trans-Header-Rec, Trans-Rec, Trans-Trailer-Rec.
+
+*> First physical record on Transaction-File.
+01 Trans-Header-Rec.
+   02 TH-Record-Type            PIC X.
+      88 Header-Trans              VALUE 'H'.
+   02 TH-Expected-Trans-Count   PIC 9(6).
+   02 FILLER                    PIC X(35).
+
 01 Trans-Rec.
    02 Trans-Type   PIC X.
-      88 Add-Trans    VALUE 'A'.
-      88 Change-Trans VALUE 'C'.
-      88 Delete-Trans VALUE 'D'.
-      88 Print-Trans  VALUE 'P'.
-   02 Trans-Key             PIC X(8).
-   02 Rest-of-Trans-Rec     PIC X(17).
-   02 Rest-of-Add-Trans     REDEFINES Rest-of-Trans-Rec  PIC X(17).
-   02 Rest-of-Change-Trans  REDEFINES Rest-of-Trans-Rec  PIC X(17).
-   02 Rest-of-Delete-Trans  REDEFINES Rest-of-Trans-Rec  PIC X(17).
+      88 Add-Trans         VALUE 'A'.
+      88 Change-Trans      VALUE 'C'.
+      88 Delete-Trans      VALUE 'D'.
+      88 Print-Trans       VALUE 'P'.
+      88 Add-Student-Trans VALUE 'S'.
+      88 Drop-Student-Trans VALUE 'R'.
+   02 Trans-Sequence-Number PIC 9(6).
+   02 Trans-Key             PIC X(9).
+   02 Trans-Key-Bytes       REDEFINES Trans-Key.
+      03 Trans-Key-Byte        PIC X  OCCURS 9 TIMES.
+   02 Rest-of-Trans-Rec     PIC X(26).
+   02 Rest-of-Add-Trans     REDEFINES Rest-of-Trans-Rec.
+      03 Add-Last-Changed-Date  PIC 9(8).
+      03 Add-Course-Capacity   PIC 9(4).
+      03 FILLER                PIC X(14).
+   02 Rest-of-Change-Trans  REDEFINES Rest-of-Trans-Rec.
+      03 Chg-Last-Changed-Date  PIC 9(8).
+      03 FILLER                 PIC X(18).
+   02 Rest-of-Delete-Trans  REDEFINES Rest-of-Trans-Rec  PIC X(26).
    02 Rest-of-Print-Trans   REDEFINES Rest-of-Trans-Rec.
-      03 Upper-Bound-Key    PIC X(8).
-      03 FILLER             PIC X(9).
+      03 Upper-Bound-Key    PIC X(9).
+      03 FILLER             PIC X(17).
+   02 Rest-of-Student-Trans REDEFINES Rest-of-Trans-Rec.
+      03 Student-Trans-ID   PIC X(9).
+      03 FILLER             PIC X(17).
+
+*> Last physical record on Transaction-File.
+01 Trans-Trailer-Rec.
+   02 TT-Record-Type   PIC X.
+      88 Trailer-Trans     VALUE 'T'.
+   02 TT-Hash-Total    PIC 9(9).
+   02 FILLER           PIC X(32).
 
-FD Error-Transaction-File
-01 Err-Trans-Rec  PIC X(26).
+*> Err-Reason explains why the transaction in Err-Trans-Image was
+*> rejected; see the Err-Reason-Code 88s in WORKING-STORAGE for the
+*> full list of codes.
+FD Error-Transaction-File.
+01 Err-Trans-Rec.
+   02 Err-Trans-Image  PIC X(42).
+   02 Err-Reason        PIC X(2).
+
+*> One entry per student who couldn't be enrolled because
+*> Total-Number-Of-Students had already reached Course-Capacity.
+FD Waitlist-File.
+01 Waitlist-Rec.
+   02 WL-Course-ID    PIC X(9).
+   02 WL-Student-ID   PIC X(9).
+   02 WL-Date-Added   PIC 9(8).
+
+*> One record, written periodically as the batch runs, carrying the
+*> highest Trans-Sequence-Number successfully applied so far.  Only
+*> the last record written is meaningful; Read-Restart-Checkpoint
+*> reads to the end of the file to find it.
+FD Checkpoint-File.
+01 Checkpoint-Rec.
+   02 CP-Last-Sequence-Number  PIC 9(6).
+
+FD Roster-Report.
+01 Roster-Report-Line  PIC X(80).
+
+*> Audit-Before-Image/Audit-After-Image are full raw images of
+*> Data-Rec (sized to Courses.IDX's maximum record length), not
+*> structured copies of course-record.cpy -- giving them their own
+*> COPY of the record would duplicate every field name in it
+*> (Course-ID, Number-Of-Students, etc.) and make the unqualified
+*> references to those names elsewhere in this program ambiguous.
+*> An Add has no before-image; a Delete has no after-image -- both
+*> are left as SPACES.
+FD Audit-Trail-File.
+01 Audit-Trail-Rec.
+   02 Audit-Trans-Type   PIC X.
+   02 Audit-Course-ID    PIC X(9).
+   02 Audit-Timestamp.
+      03 Audit-Date         PIC 9(8).
+      03 Audit-Time         PIC 9(8).
+   02 Audit-Before-Image PIC X(2733).
+   02 Audit-After-Image  PIC X(2733).
+
+*> One record per same-run key collision: a second (or later) key-based
+*> transaction (Add/Change/Delete/Add-Student/Drop-Student) naming a
+*> Trans-Key already seen earlier in this same Transaction-File.
+FD Key-Conflict-Report.
+01 Key-Conflict-Rec.
+   02 KC-Trans-Key              PIC X(9).
+   02 KC-Trans-Sequence-Number  PIC 9(6).
+   02 KC-Trans-Type             PIC X.
+
+*> Opened I-O against the same Course-Roster-Overflow.IDX that
+*> Courses-Create creates.  A roster already at the 300-student
+*> Class-List ceiling grows past it here, one Add-Student-Trans at a
+*> time, via Add-Student-To-Overflow.
+FD Course-Roster-Overflow-File.
+01 Overflow-Roster-Record.
+   COPY "course-roster-overflow-record.cpy".
 
 
 WORKING-STORAGE SECTION.
@@ -96,118 +334,818 @@ WORKING-STORAGE SECTION.
    88 Data-EOF      VALUE '1'.
    88 Data-EOF-Not  VALUE '0'.
 
+01 Student-Found-Flag  PIC X.
+   88 Student-Found      VALUE 'Y'.
+   88 Student-Not-Found  VALUE 'N'.
+
+01 Roster-Index   PIC 9(3).
+
+01 Overflow-Scan-EOF-Flag  PIC X.
+   88 Overflow-Scan-EOF      VALUE 'Y'.
+   88 Overflow-Scan-EOF-Not  VALUE 'N'.
+
+*> Overflow-Seq-No is always contiguous 1..(Total-Number-Of-Students
+*> minus 300) by construction -- Add-Student-To-Overflow only ever
+*> appends the next number -- so dropping an overflow student never
+*> needs a search for the highest seq already on file, only this
+*> count.
+01 Overflow-Drop-Count   PIC 9(3).
+01 Overflow-Scan-Seq     PIC 9(3).
+01 Overflow-Shift-Student-ID  PIC X(9).
+
+01 Overflow-Search-Low-Key.
+   02 OSL-Course-ID   PIC X(9).
+   02 OSL-Seq-No      PIC 9(3)  VALUE ZERO.
+
+01 Standard-Section-Capacity  PIC 9(4)  VALUE 30.
+
+01 Err-Reason-Code  PIC X(2).
+   88 Err-Bad-Trans-Type     VALUE 'BT'.
+   88 Err-Duplicate-Key      VALUE 'DK'.
+   88 Err-Key-Not-Found      VALUE 'KN'.
+   88 Err-Roster-Full        VALUE 'RF'.
+   88 Err-Student-Not-Found  VALUE 'SN'.
+
+01 Batch-Control-Flag  PIC X.
+   88 Batch-Control-OK     VALUE 'Y'.
+   88 Batch-Control-Bad    VALUE 'N'.
+
+01 Batch-Expected-Count  PIC 9(6)  VALUE ZERO.
+01 Batch-Actual-Count    PIC 9(6)  VALUE ZERO.
+01 Batch-Expected-Hash   PIC 9(9)  VALUE ZERO.
+01 Batch-Actual-Hash     PIC 9(9)  VALUE ZERO.
+01 Hash-Byte-Index       PIC 9(2)  VALUE ZERO.
+
+*> Counts every transaction submitted, by type, plus how many were
+*> rejected outright -- a control total for Write-Run-Statistics.
+01 Run-Statistics.
+   02 Stat-Adds           PIC 9(5)  VALUE ZERO.
+   02 Stat-Changes        PIC 9(5)  VALUE ZERO.
+   02 Stat-Deletes        PIC 9(5)  VALUE ZERO.
+   02 Stat-Prints         PIC 9(5)  VALUE ZERO.
+   02 Stat-Student-Adds   PIC 9(5)  VALUE ZERO.
+   02 Stat-Student-Drops  PIC 9(5)  VALUE ZERO.
+   02 Stat-Rejects        PIC 9(5)  VALUE ZERO.
+
+01 Checkpoint-EOF-Flag  PIC X.
+   88 Checkpoint-EOF      VALUE '1'.
+   88 Checkpoint-EOF-Not  VALUE '0'.
+
+*> Restart-From-Seq is the last sequence number checkpointed by a
+*> prior, interrupted run (ZERO when there is none -- a fresh batch).
+*> Any detail transaction whose Trans-Sequence-Number does not exceed
+*> it has already been applied and is skipped this time around.
+01 Restart-From-Seq      PIC 9(6)  VALUE ZERO.
+01 Last-Applied-Seq      PIC 9(6)  VALUE ZERO.
+01 Checkpoint-Interval   PIC 9(4)  VALUE 50.
+01 Trans-Since-Checkpoint PIC 9(4) VALUE ZERO.
+
+01 Todays-Run-Date  PIC 9(8)  VALUE ZERO.
+
+01 Roster-Lines-Per-Page        PIC 9(3)  VALUE 55.
+01 Roster-Report-Lines-On-Page  PIC 9(3)  VALUE ZERO.
+01 Roster-Report-Page-Number    PIC 9(3)  VALUE ZERO.
+
+01 Roster-Report-Heading-1.
+   02 FILLER        PIC X(25)  VALUE 'COURSE ROSTER RANGE QUERY'.
+   02 FILLER        PIC X(45)  VALUE SPACES.
+   02 FILLER        PIC X(5)   VALUE 'PAGE '.
+   02 RH-Page-Number PIC ZZ9.
+
+01 Roster-Report-Heading-2.
+   02 FILLER        PIC X(10)  VALUE 'Run date: '.
+   02 RH-Run-Date    PIC 9(8).
+   02 FILLER        PIC X(10)  VALUE SPACES.
+   02 FILLER        PIC X(9)   VALUE 'Course ID'.
+   02 FILLER        PIC X(5)   VALUE SPACES.
+   02 FILLER        PIC X(8)   VALUE 'Students'.
+
+01 Roster-Report-Detail-Line.
+   02 RD-Course-ID              PIC X(9).
+   02 FILLER                    PIC X(5)  VALUE SPACES.
+   02 RD-Number-Of-Students     PIC ZZZ9.
+
+*> Holds the actual high end of a Print-Trans range query.  Normally
+*> just a copy of Upper-Bound-Key, but when Upper-Bound-Key is left
+*> blank (a department-prefix query), this is Trans-Key with its
+*> trailing spaces replaced by HIGH-VALUE so the range catches every
+*> Course-ID that starts with the given prefix.
+01 Query-Upper-Bound  PIC X(9).
+
+01 WS-File-Status  PIC XX  VALUE "00".
+01 WS-File-ID      PIC X(30).
+
+*> Every Trans-Key a key-based transaction (Add/Change/Delete/
+*> Add-Student/Drop-Student) has named so far this run, so a repeat
+*> of the same key later in the same batch can be caught and flagged
+*> to Key-Conflict-Report.  Max-Tracked-Keys bounds the table -- a
+*> batch with more than that many distinct keyed transactions simply
+*> stops gaining new conflict-detection coverage past that point,
+*> the same kind of sizing tradeoff as Class-List's 300-student
+*> ceiling.
+01 Max-Tracked-Keys  PIC 9(4)  VALUE 9999.
+
+01 Seen-Keys-Count  PIC 9(4)  VALUE ZERO.
+01 Seen-Keys-Table.
+   02 Seen-Trans-Key  PIC X(9)  OCCURS 0 TO 9999 TIMES
+                                DEPENDING ON Seen-Keys-Count.
+
+01 Seen-Key-Search-Index  PIC 9(4).
+
+01 Key-Conflict-Flag  PIC X.
+   88 Key-Conflict-Found      VALUE 'Y'.
+   88 Key-Conflict-Not-Found  VALUE 'N'.
+
 
 PROCEDURE DIVISION.
 
 Main-Paragraph.
+    ACCEPT Todays-Run-Date FROM DATE YYYYMMDD
+    PERFORM Read-Restart-Checkpoint
+
+    MOVE "COURSES.IDX" TO WS-File-ID
     OPEN I-O Indexed-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-TRANSACTIONS.DAT" TO WS-File-ID
     OPEN INPUT Transaction-File
-    SET Trans-EOF-Not TO TRUE
+    PERFORM Check-File-Status
+    MOVE "COURSE-TRANS-ERRORS.DAT" TO WS-File-ID
+    OPEN OUTPUT Error-Transaction-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-WAITLIST.DAT" TO WS-File-ID
+    OPEN OUTPUT Waitlist-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-TRANS-CHECKPOINT.DAT" TO WS-File-ID
+    OPEN OUTPUT Checkpoint-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-ROSTER.RPT" TO WS-File-ID
+    OPEN OUTPUT Roster-Report
+    PERFORM Check-File-Status
+    MOVE "COURSE-AUDIT-TRAIL.DAT" TO WS-File-ID
+    OPEN OUTPUT Audit-Trail-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-KEY-CONFLICTS.DAT" TO WS-File-ID
+    OPEN OUTPUT Key-Conflict-Report
+    PERFORM Check-File-Status
+    MOVE "COURSE-ROSTER-OVERFLOW.IDX" TO WS-File-ID
+    OPEN I-O Course-Roster-Overflow-File
+    PERFORM Check-File-Status
+
+    PERFORM Read-Batch-Header
+    IF Batch-Control-OK
+       SET Trans-EOF-Not TO TRUE
+       PERFORM UNTIL Trans-EOF
+          READ Transaction-File
+             AT END
+                DISPLAY 'Transaction-File ended without a trailer record!'
+                SET Trans-EOF TO TRUE
+             NOT AT END
+                IF Trailer-Trans
+                   SET Trans-EOF TO TRUE
+                   PERFORM Check-Batch-Trailer
+                ELSE
+                   ADD 1               TO Batch-Actual-Count
+                   PERFORM Accumulate-Trans-Key-Hash
+*>                 Checked on every transaction, restart-skipped or
+*>                 not, so Seen-Keys-Table still covers keys applied
+*>                 before a checkpoint restart -- otherwise a key
+*>                 reused after the restart point would go undetected
+*>                 since Seen-Keys-Table is working-storage and starts
+*>                 out empty on every execution.
+                   IF NOT Print-Trans
+                      PERFORM Check-Trans-Key-Conflict
+                   END-IF
+                   IF Trans-Sequence-Number > Restart-From-Seq
+                      PERFORM Process-Transaction
+                      PERFORM Advance-Checkpoint
+                   END-IF
+                END-IF
+          END-READ
+       END-PERFORM
+    END-IF
 
-    PERFORM UNTIL Trans-EOF
-       READ Transaction-File
-          AT END     SET Trans-EOF TO TRUE
-          NOT AT END PERFORM Process-Transaction
-       END-READ
-    END-PERFORM
+    IF Last-Applied-Seq > ZERO
+       PERFORM Write-Checkpoint-Record
+    END-IF
 
+    PERFORM Write-Run-Statistics
+
+    MOVE "COURSES.IDX" TO WS-File-ID
     CLOSE Indexed-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-TRANSACTIONS.DAT" TO WS-File-ID
     CLOSE Transaction-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-TRANS-ERRORS.DAT" TO WS-File-ID
+    CLOSE Error-Transaction-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-WAITLIST.DAT" TO WS-File-ID
+    CLOSE Waitlist-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-TRANS-CHECKPOINT.DAT" TO WS-File-ID
+    CLOSE Checkpoint-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-ROSTER.RPT" TO WS-File-ID
+    CLOSE Roster-Report
+    PERFORM Check-File-Status
+    MOVE "COURSE-AUDIT-TRAIL.DAT" TO WS-File-ID
+    CLOSE Audit-Trail-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-KEY-CONFLICTS.DAT" TO WS-File-ID
+    CLOSE Key-Conflict-Report
+    PERFORM Check-File-Status
+    MOVE "COURSE-ROSTER-OVERFLOW.IDX" TO WS-File-ID
+    CLOSE Course-Roster-Overflow-File
+    PERFORM Check-File-Status
     STOP RUN
     .
 
+COPY "file-status-check.cpy".
+
+
+*>-----------------------------------------------------------------
+*> Reads Checkpoint-File through to its last record to recover
+*> Restart-From-Seq, the highest transaction sequence number applied
+*> by a prior run.  ZERO (an empty or brand-new Checkpoint-File)
+*> means there is nothing to skip -- a normal, full-batch run.
+*>-----------------------------------------------------------------
+Read-Restart-Checkpoint.
+    MOVE ZERO TO Restart-From-Seq
+    MOVE "COURSE-TRANS-CHECKPOINT.DAT" TO WS-File-ID
+    OPEN INPUT Checkpoint-File
+*>  Status 35 (file not found) is expected before any batch has ever
+*>  been checkpointed.  A READ against a file whose OPEN failed does
+*>  not fire AT END/NOT AT END, so status 35 has to skip the whole
+*>  read loop entirely rather than rely on it (otherwise the PERFORM
+*>  UNTIL below never sees Checkpoint-EOF set and loops forever).
+    IF WS-File-Status NOT = "35"
+       PERFORM Check-File-Status
+       SET Checkpoint-EOF-Not TO TRUE
+       PERFORM UNTIL Checkpoint-EOF
+          READ Checkpoint-File
+             AT END      SET Checkpoint-EOF TO TRUE
+             NOT AT END  MOVE CP-Last-Sequence-Number TO Restart-From-Seq
+          END-READ
+       END-PERFORM
+       CLOSE Checkpoint-File
+       PERFORM Check-File-Status
+    END-IF
+    .
+
+
+*>-----------------------------------------------------------------
+*> Records how many transactions have been applied since the last
+*> checkpoint was written, writing a fresh checkpoint record every
+*> Checkpoint-Interval transactions so a mid-batch failure loses at
+*> most that many transactions' worth of reprocessing on restart.
+*>-----------------------------------------------------------------
+Advance-Checkpoint.
+    MOVE Trans-Sequence-Number TO Last-Applied-Seq
+    ADD 1 TO Trans-Since-Checkpoint
+    IF Trans-Since-Checkpoint >= Checkpoint-Interval
+       PERFORM Write-Checkpoint-Record
+       MOVE ZERO TO Trans-Since-Checkpoint
+    END-IF
+    .
+
+Write-Checkpoint-Record.
+    MOVE Last-Applied-Seq TO CP-Last-Sequence-Number
+    WRITE Checkpoint-Rec
+    .
+
+
+*>-----------------------------------------------------------------
+*> Reads the leading header record and remembers its expected count.
+*> A missing or malformed header aborts the run before any
+*> transaction is applied.
+*>-----------------------------------------------------------------
+Read-Batch-Header.
+    SET Batch-Control-OK TO TRUE
+    READ Transaction-File
+       AT END
+          DISPLAY 'Transaction-File is empty -- no header record!'
+          SET Batch-Control-Bad TO TRUE
+       NOT AT END
+          IF Header-Trans
+             MOVE TH-Expected-Trans-Count TO Batch-Expected-Count
+          ELSE
+             DISPLAY 'Transaction-File does not begin with a header record!'
+             SET Batch-Control-Bad TO TRUE
+          END-IF
+    END-READ
+    IF Batch-Control-Bad
+       MOVE 16 TO RETURN-CODE
+    END-IF
+    .
+
+
+*>-----------------------------------------------------------------
+*> Compares what was actually read against the header's expected
+*> count and the trailer's hash total, flagging the run rather than
+*> failing silently on a truncated or double-fed batch.
+*>-----------------------------------------------------------------
+*>-----------------------------------------------------------------
+*> Adds this detail transaction's contribution to Batch-Actual-Hash,
+*> one byte of Trans-Key at a time (Trans-Key is not purely numeric --
+*> Course-ID-Generator hands out keys with an alphabetic department
+*> prefix -- so the whole field can no longer just be REDEFINES'd as
+*> PIC 9(9) and summed).
+*>-----------------------------------------------------------------
+Accumulate-Trans-Key-Hash.
+    PERFORM Add-Trans-Key-Byte-To-Hash
+       VARYING Hash-Byte-Index FROM 1 BY 1
+       UNTIL Hash-Byte-Index > 9
+    .
+
+Add-Trans-Key-Byte-To-Hash.
+    ADD FUNCTION ORD (Trans-Key-Byte (Hash-Byte-Index))
+      TO Batch-Actual-Hash
+    .
+
+
+Check-Batch-Trailer.
+    MOVE TT-Hash-Total TO Batch-Expected-Hash
+    IF Batch-Actual-Count NOT = Batch-Expected-Count
+       DISPLAY 'Batch count mismatch -- header said ' Batch-Expected-Count
+               ' but ' Batch-Actual-Count ' detail records were read'
+       MOVE 16 TO RETURN-CODE
+    END-IF
+    IF Batch-Actual-Hash NOT = Batch-Expected-Hash
+       DISPLAY 'Batch hash total mismatch -- trailer said '
+               Batch-Expected-Hash ' but computed ' Batch-Actual-Hash
+       MOVE 16 TO RETURN-CODE
+    END-IF
+    .
+
 
 Process-Transaction.
     EVALUATE TRUE
-       WHEN Add-Trans     PERFORM Process-Add-Trans
-       WHEN Change-Trans  PERFORM Process-Change-Trans
-       WHEN Delete-Trans  PERFORM Process-Delete-Trans
-       WHEN Print-Trans   PERFORM Process-Print-Trans
-       WHEN OTHER         PERFORM Write-Invalid-Trans
+       WHEN Add-Trans          ADD 1 TO Stat-Adds
+                                PERFORM Process-Add-Trans
+       WHEN Change-Trans       ADD 1 TO Stat-Changes
+                                PERFORM Process-Change-Trans
+       WHEN Delete-Trans       ADD 1 TO Stat-Deletes
+                                PERFORM Process-Delete-Trans
+       WHEN Print-Trans        ADD 1 TO Stat-Prints
+                                PERFORM Process-Print-Trans
+       WHEN Add-Student-Trans  ADD 1 TO Stat-Student-Adds
+                                PERFORM Process-Add-Student-Trans
+       WHEN Drop-Student-Trans ADD 1 TO Stat-Student-Drops
+                                PERFORM Process-Drop-Student-Trans
+       WHEN OTHER
+          SET Err-Bad-Trans-Type TO TRUE
+          PERFORM Write-Invalid-Trans
     END-EVALUATE
     .
 
 
+*>-----------------------------------------------------------------
+*> Checks Trans-Key against every key-based transaction already seen
+*> earlier in this run (including any restart-skipped ones -- see
+*> Main-Paragraph) and flags a repeat to Key-Conflict-Report before
+*> Process-Transaction applies it (the transaction is still applied --
+*> this only makes the collision visible).  Trans-Key is then added to
+*> Seen-Keys-Table for later transactions to be checked against, up to
+*> Max-Tracked-Keys.
+*>-----------------------------------------------------------------
+Check-Trans-Key-Conflict.
+    SET Key-Conflict-Not-Found TO TRUE
+    PERFORM Search-Seen-Keys
+       VARYING Seen-Key-Search-Index FROM 1 BY 1
+       UNTIL Seen-Key-Search-Index > Seen-Keys-Count
+          OR Key-Conflict-Found
+    IF Key-Conflict-Found
+       PERFORM Write-Key-Conflict-Rec
+    END-IF
+    IF Seen-Keys-Count < Max-Tracked-Keys
+       ADD 1 TO Seen-Keys-Count
+       MOVE Trans-Key TO Seen-Trans-Key (Seen-Keys-Count)
+    END-IF
+    .
+
+Search-Seen-Keys.
+    IF Seen-Trans-Key (Seen-Key-Search-Index) = Trans-Key
+       SET Key-Conflict-Found TO TRUE
+    END-IF
+    .
+
+Write-Key-Conflict-Rec.
+    MOVE Trans-Key              TO KC-Trans-Key
+    MOVE Trans-Sequence-Number  TO KC-Trans-Sequence-Number
+    MOVE Trans-Type             TO KC-Trans-Type
+    WRITE Key-Conflict-Rec
+    DISPLAY 'Key conflict: Trans-Key ' Trans-Key
+            ' reused at sequence ' Trans-Sequence-Number
+    .
+
+
 Write-Invalid-Trans.
-    WRITE Err-Trans-Rec FROM Trans-Rec
+    ADD 1 TO Stat-Rejects
+    MOVE Trans-Rec TO Err-Trans-Image
+    MOVE Err-Reason-Code TO Err-Reason
+    WRITE Err-Trans-Rec
+    .
+
+
+*>-----------------------------------------------------------------
+*> Displays a control total for the run: how many transactions of
+*> each type were submitted, and how many were rejected outright.
+*>-----------------------------------------------------------------
+Write-Run-Statistics.
+    DISPLAY 'End-of-job transaction statistics:'
+    DISPLAY '  Add-Trans            processed: ' Stat-Adds
+    DISPLAY '  Change-Trans         processed: ' Stat-Changes
+    DISPLAY '  Delete-Trans         processed: ' Stat-Deletes
+    DISPLAY '  Print-Trans          processed: ' Stat-Prints
+    DISPLAY '  Add-Student-Trans    processed: ' Stat-Student-Adds
+    DISPLAY '  Drop-Student-Trans   processed: ' Stat-Student-Drops
+    DISPLAY '  Transactions rejected:          ' Stat-Rejects
+    .
+
+
+*>-----------------------------------------------------------------
+*> Writes one Audit-Trail-File entry.  Audit-Trans-Type and the
+*> before/after images must already be set by the caller.
+*>-----------------------------------------------------------------
+Write-Audit-Record.
+    MOVE Course-ID       TO Audit-Course-ID
+    MOVE Todays-Run-Date TO Audit-Date
+    ACCEPT Audit-Time FROM TIME
+    WRITE Audit-Trail-Rec
     .
 
 
-*-----------------------------------------------------------------
-* Inserts into Indexed-File a record with Key-Field = Trans-Key 
-* and with rest of it containing Rest-of-Add-Trans
-*-----------------------------------------------------------------
+*>-----------------------------------------------------------------
+*> Inserts into Indexed-File a new course record, keyed by Trans-Key,
+*> with an empty Class-List and Last-Changed-Date taken from the
+*> transaction (a new course section always starts with no students
+*> enrolled; students are added afterward via Add-Student-Trans).
+*> Add-Course-Capacity sets the section's seat limit; a transaction
+*> that leaves it zero gets Standard-Section-Capacity instead.
+*>-----------------------------------------------------------------
 Process-Add-Trans.
-    MOVE Trans-Key TO Key-Field
+    MOVE Trans-Key               TO Course-ID
+    MOVE Add-Last-Changed-Date   TO Last-Changed-Date
+    IF Add-Course-Capacity = ZERO
+       MOVE Standard-Section-Capacity TO Course-Capacity
+    ELSE
+       MOVE Add-Course-Capacity TO Course-Capacity
+    END-IF
+    MOVE ZERO                    TO Total-Number-Of-Students
+    SET  Course-No-Overflow      TO TRUE
+    MOVE ZERO                    TO Number-Of-Students
     READ Indexed-File
-      INVALID KEY      MOVE Rest-of-Add-Trans TO Rest-of-Data-Rec
+      INVALID KEY      MOVE SPACES TO Audit-Before-Image
                        PERFORM Write-Data-Rec
-      NOT INVALID KEY  PERFORM Write-Invalid-Trans
+                       MOVE Data-Rec TO Audit-After-Image
+                       MOVE 'A' TO Audit-Trans-Type
+                       PERFORM Write-Audit-Record
+      NOT INVALID KEY  SET Err-Duplicate-Key TO TRUE
+                       PERFORM Write-Invalid-Trans
     END-READ
     .
 
 Write-Data-Rec.
+    MOVE "COURSES.IDX" TO WS-File-ID
     WRITE Data-Rec
       INVALID KEY  DISPLAY 'Program error in Add:  Should never happen!'
+                   PERFORM Check-File-Status
     END-WRITE
     .
 
-*-----------------------------------------------------------------
-* Changes the record in Indexed-File with Key-Field = Trans-Key so
-* that rest of it contains Rest-of-Change-Trans
-*-----------------------------------------------------------------
+*>-----------------------------------------------------------------
+*> Changes the record in Indexed-File with Course-ID = Trans-Key so
+*> that its Last-Changed-Date reflects Chg-Last-Changed-Date.  (Roster
+*> membership is maintained separately, via Add-Student/Drop-Student
+*> transactions -- see Process-Add-Student-Trans/Process-Drop-Student-Trans.)
+*>-----------------------------------------------------------------
 Process-Change-Trans.
-    MOVE Trans-Key TO Key-Field
+    MOVE Trans-Key TO Course-ID
     READ Indexed-File
-      INVALID KEY      PERFORM Write-Invalid-Trans
-      NOT INVALID KEY  MOVE Rest-of-Change-Trans TO Rest-of-Data-Rec
+      INVALID KEY      SET Err-Key-Not-Found TO TRUE
+                       PERFORM Write-Invalid-Trans
+      NOT INVALID KEY  MOVE Data-Rec TO Audit-Before-Image
+                       MOVE Chg-Last-Changed-Date TO Last-Changed-Date
                        PERFORM Rewrite-Data-Rec
+                       MOVE Data-Rec TO Audit-After-Image
+                       MOVE 'C' TO Audit-Trans-Type
+                       PERFORM Write-Audit-Record
     END-READ
     .
 
 Rewrite-Data-Rec.
+    MOVE "COURSES.IDX" TO WS-File-ID
     REWRITE Data-Rec
       INVALID KEY  DISPLAY 'Program error in Change:  Should never happen!'
-    END-WRITE
+                   PERFORM Check-File-Status
+    END-REWRITE
     .
 
 
-*-----------------------------------------------------------------
-* Deletes from Indexed-File the record with Key-Field = Trans-Key
-*-----------------------------------------------------------------
+*>-----------------------------------------------------------------
+*> Deletes from Indexed-File the record with Course-ID = Trans-Key
+*>-----------------------------------------------------------------
 Process-Delete-Trans.
-    MOVE Trans-Key TO Key-Field
+    MOVE Trans-Key TO Course-ID
     READ Indexed-File
-      INVALID KEY      PERFORM Write-Invalid-Trans
-      NOT INVALID KEY  PERFORM Delete-Data-Rec
+      INVALID KEY      SET Err-Key-Not-Found TO TRUE
+                       PERFORM Write-Invalid-Trans
+      NOT INVALID KEY  MOVE Data-Rec TO Audit-Before-Image
+                       PERFORM Delete-Data-Rec
+                       MOVE SPACES TO Audit-After-Image
+                       MOVE 'D' TO Audit-Trans-Type
+                       PERFORM Write-Audit-Record
     END-READ
     .
 
 Delete-Data-Rec.
-    DELETE Course-File 
+    MOVE "COURSES.IDX" TO WS-File-ID
+    DELETE Indexed-File
        INVALID KEY  DISPLAY 'Program error in Delete:  Should never happen!'
+                    PERFORM Check-File-Status
     END-DELETE
     .
 
 
-*----------------------------------------------------------
-* Prints contents of each record in Indexed-File such that
-* Trans-Key <= Key-Field <= Upper-Bound-Key
-*-----------------------------------------------------------
+*>-----------------------------------------------------------------
+*> Adds Student-Trans-ID to the Class-List of the course named by
+*> Trans-Key, bumping Number-Of-Students and Total-Number-Of-Students.
+*> A section already at Course-Capacity gets a Waitlist-File entry
+*> instead of an enrollment.  A roster already at the 300-student
+*> Class-List ceiling (but still under Course-Capacity) is instead
+*> carried in Course-Roster-Overflow.IDX -- see Add-Student-To-Overflow.
+*>-----------------------------------------------------------------
+Process-Add-Student-Trans.
+    MOVE Trans-Key TO Course-ID
+    READ Indexed-File
+      INVALID KEY      SET Err-Key-Not-Found TO TRUE
+                       PERFORM Write-Invalid-Trans
+      NOT INVALID KEY  PERFORM Add-Student-To-Roster
+    END-READ
+    .
+
+Add-Student-To-Roster.
+    IF Total-Number-Of-Students >= Course-Capacity
+       PERFORM Add-Student-To-Waitlist
+    ELSE
+       MOVE Data-Rec TO Audit-Before-Image
+       IF Number-Of-Students >= 300
+          PERFORM Add-Student-To-Overflow
+       ELSE
+          ADD 1 TO Number-Of-Students
+          MOVE Student-Trans-ID TO Student-ID (Number-Of-Students)
+       END-IF
+       ADD 1 TO Total-Number-Of-Students
+       PERFORM Rewrite-Data-Rec
+       MOVE Data-Rec TO Audit-After-Image
+       MOVE 'S' TO Audit-Trans-Type
+       PERFORM Write-Audit-Record
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*> Carries Student-Trans-ID in Course-Roster-Overflow.IDX instead of
+*> Class-List, now that the roster has grown past the 300-student
+*> ceiling.  Overflow-Seq-No numbers this course's overflow students
+*> in the order they were added (Total-Number-Of-Students is already
+*> 300 higher than the count of overflow records written so far).
+*>-----------------------------------------------------------------
+Add-Student-To-Overflow.
+    SET Course-Has-Overflow TO TRUE
+    COMPUTE Overflow-Seq-No = Total-Number-Of-Students - 300 + 1
+    MOVE Course-ID        TO Overflow-Course-ID
+    MOVE Student-Trans-ID TO Overflow-Student-ID
+    PERFORM Write-Overflow-Rec
+    .
+
+Write-Overflow-Rec.
+    MOVE "COURSE-ROSTER-OVERFLOW.IDX" TO WS-File-ID
+    WRITE Overflow-Roster-Record
+      INVALID KEY  DISPLAY 'Program error in Add-Student:  '
+                           'Should never happen!'
+                   PERFORM Check-File-Status
+    END-WRITE
+    .
+
+Add-Student-To-Waitlist.
+    MOVE Course-ID        TO WL-Course-ID
+    MOVE Student-Trans-ID TO WL-Student-ID
+    ACCEPT WL-Date-Added FROM DATE YYYYMMDD
+    WRITE Waitlist-Rec
+    .
+
+
+*>-----------------------------------------------------------------
+*> Removes Student-Trans-ID from the Class-List of the course named
+*> by Trans-Key, closing the gap left in the table and decrementing
+*> Number-Of-Students and Total-Number-Of-Students.  If the student
+*> isn't in Class-List but the course Course-Has-Overflow, the same
+*> removal is tried against Course-Roster-Overflow.IDX before giving
+*> up.  Rejected if the course doesn't exist or the student isn't on
+*> its roster either way.
+*>-----------------------------------------------------------------
+Process-Drop-Student-Trans.
+    MOVE Trans-Key TO Course-ID
+    READ Indexed-File
+      INVALID KEY      SET Err-Key-Not-Found TO TRUE
+                       PERFORM Write-Invalid-Trans
+      NOT INVALID KEY  PERFORM Drop-Student-From-Roster
+    END-READ
+    .
+
+Drop-Student-From-Roster.
+    SET Student-Not-Found TO TRUE
+    PERFORM Find-Matching-Student
+       VARYING Roster-Index FROM 1 BY 1
+       UNTIL Roster-Index > Number-Of-Students OR Student-Found
+    IF Student-Found
+       PERFORM Remove-Student-At-Index
+    ELSE
+       IF Course-Has-Overflow
+          PERFORM Find-And-Remove-Overflow-Student
+       END-IF
+       IF Student-Not-Found
+          SET Err-Student-Not-Found TO TRUE
+          PERFORM Write-Invalid-Trans
+       END-IF
+    END-IF
+    .
+
+Find-Matching-Student.
+    IF Student-ID (Roster-Index) = Student-Trans-ID
+       SET Student-Found TO TRUE
+    END-IF
+    .
+
+Remove-Student-At-Index.
+    MOVE Data-Rec TO Audit-Before-Image
+    PERFORM Shift-Roster-Entries
+       VARYING Roster-Index FROM Roster-Index BY 1
+       UNTIL Roster-Index >= Number-Of-Students
+    SUBTRACT 1 FROM Number-Of-Students
+    SUBTRACT 1 FROM Total-Number-Of-Students
+    PERFORM Rewrite-Data-Rec
+    MOVE Data-Rec TO Audit-After-Image
+    MOVE 'R' TO Audit-Trans-Type
+    PERFORM Write-Audit-Record
+    .
+
+Shift-Roster-Entries.
+    MOVE Student-ID (Roster-Index + 1) TO Student-ID (Roster-Index)
+    .
+
+*>-----------------------------------------------------------------
+*> Starts on the current course's Overflow-Key prefix and reads
+*> forward looking for Student-Trans-ID, the same prefix-scan idiom
+*> class_roster_report.cob's Write-Overflow-Student-Lines uses.  On a
+*> match, Overflow-Scan-Seq is left holding that record's
+*> Overflow-Seq-No for Remove-Overflow-Student to act on.
+*>-----------------------------------------------------------------
+Find-And-Remove-Overflow-Student.
+    MOVE Course-ID                TO OSL-Course-ID
+    MOVE ZERO                     TO OSL-Seq-No
+    MOVE Overflow-Search-Low-Key  TO Overflow-Key
+    START Course-Roster-Overflow-File KEY IS NOT LESS THAN Overflow-Key
+       INVALID KEY  SET Overflow-Scan-EOF TO TRUE
+    END-START
+    IF NOT Overflow-Scan-EOF
+       SET Overflow-Scan-EOF-Not TO TRUE
+       PERFORM Read-Next-Overflow-Rec
+       PERFORM UNTIL Overflow-Scan-EOF
+             OR Overflow-Course-ID NOT = Course-ID
+             OR Student-Found
+          IF Overflow-Student-ID = Student-Trans-ID
+             SET Student-Found TO TRUE
+             MOVE Overflow-Seq-No TO Overflow-Scan-Seq
+          ELSE
+             PERFORM Read-Next-Overflow-Rec
+          END-IF
+       END-PERFORM
+    END-IF
+    IF Student-Found
+       PERFORM Remove-Overflow-Student
+    END-IF
+    .
+
+Read-Next-Overflow-Rec.
+    READ Course-Roster-Overflow-File NEXT RECORD
+       AT END  SET Overflow-Scan-EOF TO TRUE
+    END-READ
+    .
+
+*>-----------------------------------------------------------------
+*> Closes the gap left by Overflow-Scan-Seq in Course-Roster-
+*> Overflow.IDX by shifting every later entry for this course down
+*> one seq number, then deletes the now-duplicate last entry --
+*> mirroring Remove-Student-At-Index/Shift-Roster-Entries' in-memory
+*> closing of a Class-List gap, just against an indexed file instead
+*> of a table.  Clears Course-Overflow-Flag once the last overflow
+*> student is gone.
+*>-----------------------------------------------------------------
+Remove-Overflow-Student.
+    MOVE Data-Rec TO Audit-Before-Image
+    COMPUTE Overflow-Drop-Count = Total-Number-Of-Students - 300
+    PERFORM Shift-Overflow-Entries
+       VARYING Overflow-Scan-Seq FROM Overflow-Scan-Seq BY 1
+       UNTIL Overflow-Scan-Seq >= Overflow-Drop-Count
+    PERFORM Delete-Last-Overflow-Rec
+    SUBTRACT 1 FROM Total-Number-Of-Students
+    IF Total-Number-Of-Students = 300
+       SET Course-No-Overflow TO TRUE
+    END-IF
+    PERFORM Rewrite-Data-Rec
+    MOVE Data-Rec TO Audit-After-Image
+    MOVE 'R' TO Audit-Trans-Type
+    PERFORM Write-Audit-Record
+    .
+
+Shift-Overflow-Entries.
+    MOVE Course-ID TO Overflow-Course-ID
+    COMPUTE Overflow-Seq-No = Overflow-Scan-Seq + 1
+    READ Course-Roster-Overflow-File
+       INVALID KEY  DISPLAY 'Program error shifting overflow student: '
+                            'Should never happen!'
+                    PERFORM Check-File-Status
+    END-READ
+    MOVE Overflow-Student-ID  TO Overflow-Shift-Student-ID
+    MOVE Course-ID            TO Overflow-Course-ID
+    MOVE Overflow-Scan-Seq    TO Overflow-Seq-No
+    READ Course-Roster-Overflow-File
+       INVALID KEY  DISPLAY 'Program error shifting overflow student: '
+                            'Should never happen!'
+                    PERFORM Check-File-Status
+    END-READ
+    MOVE Overflow-Shift-Student-ID TO Overflow-Student-ID
+    REWRITE Overflow-Roster-Record
+       INVALID KEY  DISPLAY 'Program error shifting overflow student: '
+                            'Should never happen!'
+                    PERFORM Check-File-Status
+    END-REWRITE
+    .
+
+Delete-Last-Overflow-Rec.
+    MOVE Course-ID            TO Overflow-Course-ID
+    MOVE Overflow-Drop-Count  TO Overflow-Seq-No
+    DELETE Course-Roster-Overflow-File
+       INVALID KEY  DISPLAY 'Program error removing overflow student: '
+                            'Should never happen!'
+                    PERFORM Check-File-Status
+    END-DELETE
+    .
+
+
+*>----------------------------------------------------------
+*> Lists, on Roster-Report, every record in Indexed-File such that
+*> Trans-Key <= Course-ID <= Upper-Bound-Key
+*>-----------------------------------------------------------
 Process-Print-Trans.
-    DISPLAY 'Result of Range Query:'
+    MOVE ZERO TO Roster-Report-Page-Number
+    PERFORM Write-Roster-Report-Heading
     SET Data-EOF-NOT TO TRUE
-    START Indexed-File  KEY IS NOT LESS THAN Trans-Key
-       INVALID KEY  
+    MOVE Trans-Key TO Course-ID
+    IF Upper-Bound-Key = SPACES
+       MOVE Trans-Key TO Query-Upper-Bound
+       INSPECT Query-Upper-Bound REPLACING ALL SPACE BY HIGH-VALUE
+    ELSE
+       MOVE Upper-Bound-Key TO Query-Upper-Bound
+    END-IF
+    START Indexed-File  KEY IS NOT LESS THAN Course-ID
+       INVALID KEY
           CONTINUE
        NOT INVALID KEY
           PERFORM Read-Next-Record
-          PERFORM UNTIL Data-EOF  OR  (Key-Field > Upper-Bound-Key)
-             DISPLAY Data-Rec
+          PERFORM UNTIL Data-EOF  OR  (Course-ID > Query-Upper-Bound)
+             PERFORM Write-Roster-Detail-Line
              PERFORM Read-Next-Record
           END-PERFORM
     END-START
-    DISPLAY 'End of Range Query Result'
+    .
+
+
+*>-----------------------------------------------------------------
+*> Starts a fresh report page: heading, run date, and column titles,
+*> resetting the page's line count.  Called once per Print-Trans and
+*> again whenever a page fills up.
+*>-----------------------------------------------------------------
+Write-Roster-Report-Heading.
+    ADD 1 TO Roster-Report-Page-Number
+    MOVE Roster-Report-Page-Number TO RH-Page-Number
+    MOVE Todays-Run-Date           TO RH-Run-Date
+    WRITE Roster-Report-Line FROM Roster-Report-Heading-1
+    WRITE Roster-Report-Line FROM Roster-Report-Heading-2
+    MOVE SPACES TO Roster-Report-Line
+    WRITE Roster-Report-Line
+    MOVE ZERO TO Roster-Report-Lines-On-Page
+    .
+
+Write-Roster-Detail-Line.
+    IF Roster-Report-Lines-On-Page >= Roster-Lines-Per-Page
+       PERFORM Write-Roster-Report-Heading
+    END-IF
+    MOVE Course-ID                TO RD-Course-ID
+    MOVE Total-Number-Of-Students TO RD-Number-Of-Students
+    WRITE Roster-Report-Line FROM Roster-Report-Detail-Line
+    ADD 1 TO Roster-Report-Lines-On-Page
     .
 
 
