@@ -0,0 +1,205 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Class-Roster-Report.
+AUTHOR.  R. McCloskey.
+INSTALLATION.  University of Scranton.
+DATE-WRITTEN.  Aug. 9, 2026.
+*>***************************************************************
+*> Program Abstract:
+*>    Reads Courses.IDX sequentially and produces a formatted,
+*>    paginated roster listing (Course-ID, Number-Of-Students, and
+*>    each Student-ID in Class-List) with headers and a run date, for
+*>    handing to department chairs at the start of term.  Previously
+*>    the only way to see Courses.IDX's contents was an ad hoc
+*>    Print-Trans through Courses-Interact.
+*>
+*>  INPUT:
+*>    Courses.IDX.
+*>
+*>  OUTPUT:
+*>    Class-Roster.Rpt, a headed, paginated listing of every course
+*>    and its enrolled students.
+*>***************************************************************
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Indexed-File  ASSIGN TO "Courses.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS SEQUENTIAL
+       RECORD KEY IS Course-ID.
+
+    SELECT Class-Roster-Report-File  ASSIGN TO "Class-Roster.Rpt"
+       ORGANIZATION IS SEQUENTIAL.
+
+    SELECT Course-Roster-Overflow-File  ASSIGN TO "Course-Roster-Overflow.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY IS Overflow-Key.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD  Indexed-File
+       RECORD CONTAINS 32 TO 2733 CHARACTERS.
+01  Course-Record.
+    COPY "course-record.cpy".
+
+FD  Class-Roster-Report-File.
+01  CRR-Line  PIC X(80).
+
+*> A course's roster beyond the 300-student Class-List ceiling is
+*> carried here (see Courses-Interact's Add-Student-To-Overflow);
+*> Write-Course-Roster reads it for any course with Course-Has-Overflow
+*> set, so the report lists every enrolled student, not just the first
+*> 300.
+FD  Course-Roster-Overflow-File.
+01  Overflow-Roster-Record.
+    COPY "course-roster-overflow-record.cpy".
+
+WORKING-STORAGE SECTION.
+
+01  End-of-Indexed-File  PIC X  VALUE 'F'.
+    88 EOF-Indexed              VALUE 'T'.
+
+01  End-of-Overflow-File  PIC X  VALUE 'F'.
+    88 EOF-Overflow              VALUE 'T'.
+    88 EOF-Overflow-Not          VALUE 'F'.
+
+01  CRR-Search-Low-Key.
+    02 CRR-Low-Course-ID   PIC X(9).
+    02 CRR-Low-Seq-No      PIC 9(3)  VALUE ZERO.
+
+01  Todays-Run-Date  PIC 9(8)  VALUE ZERO.
+
+01  Roster-Index               PIC 9(3)  VALUE ZERO.
+01  CRR-Lines-Per-Page         PIC 9(3)  VALUE 55.
+01  CRR-Lines-On-Page          PIC 9(3)  VALUE ZERO.
+01  CRR-Page-Number            PIC 9(3)  VALUE ZERO.
+
+01  CRR-Heading-1.
+    02 FILLER         PIC X(20)  VALUE 'CLASS ROSTER REPORT'.
+    02 FILLER         PIC X(50)  VALUE SPACES.
+    02 FILLER         PIC X(5)   VALUE 'PAGE '.
+    02 CRRH-Page-No    PIC ZZ9.
+
+01  CRR-Heading-2.
+    02 FILLER         PIC X(10)  VALUE 'Run date: '.
+    02 CRRH-Run-Date   PIC 9(8).
+
+01  CRR-Course-Line.
+    02 FILLER                PIC X(10)  VALUE 'Course ID:'.
+    02 CRRC-Course-ID         PIC X(9).
+    02 FILLER                PIC X(12)  VALUE '   Students:'.
+    02 CRRC-Number-Of-Students PIC ZZZ9.
+
+01  CRR-Student-Line.
+    02 FILLER           PIC X(15)  VALUE SPACES.
+    02 CRRS-Student-ID   PIC X(9).
+
+PROCEDURE DIVISION.
+
+Main-Program.
+    ACCEPT Todays-Run-Date FROM DATE YYYYMMDD
+
+    OPEN INPUT Indexed-File
+    OPEN INPUT Course-Roster-Overflow-File
+    OPEN OUTPUT Class-Roster-Report-File
+
+    PERFORM Write-CRR-Heading
+
+    PERFORM Read-Course-Rec
+    PERFORM UNTIL EOF-Indexed
+       PERFORM Write-Course-Roster
+       PERFORM Read-Course-Rec
+    END-PERFORM
+
+    CLOSE Indexed-File
+    CLOSE Course-Roster-Overflow-File
+    CLOSE Class-Roster-Report-File
+    STOP RUN
+    .
+
+Read-Course-Rec.
+    READ Indexed-File NEXT RECORD
+       AT END  SET EOF-Indexed TO TRUE
+    END-READ
+    .
+
+*>-----------------------------------------------------------------
+*> Writes one course's heading line and the Student-ID of every
+*> student on its Class-List, paging as needed.
+*>-----------------------------------------------------------------
+Write-Course-Roster.
+    IF CRR-Lines-On-Page >= CRR-Lines-Per-Page
+       PERFORM Write-CRR-Heading
+    END-IF
+    MOVE Course-ID                 TO CRRC-Course-ID
+    MOVE Total-Number-Of-Students  TO CRRC-Number-Of-Students
+    WRITE CRR-Line FROM CRR-Course-Line
+    ADD 1 TO CRR-Lines-On-Page
+
+    PERFORM Write-Student-Line
+       VARYING Roster-Index FROM 1 BY 1
+       UNTIL Roster-Index > Number-Of-Students
+
+    IF Course-Has-Overflow
+       PERFORM Write-Overflow-Student-Lines
+    END-IF
+    .
+
+Write-Student-Line.
+    IF CRR-Lines-On-Page >= CRR-Lines-Per-Page
+       PERFORM Write-CRR-Heading
+    END-IF
+    MOVE Student-ID (Roster-Index) TO CRRS-Student-ID
+    WRITE CRR-Line FROM CRR-Student-Line
+    ADD 1 TO CRR-Lines-On-Page
+    .
+
+*>-----------------------------------------------------------------
+*> Class-List tops out at 300 students; any course larger than that
+*> has the rest of its roster carried in Course-Roster-Overflow.IDX
+*> (see Courses-Interact's Add-Student-To-Overflow).  Start on this
+*> course's key prefix and print every overflow record that matches
+*> it, same as Write-Student-Line does for the in-record roster.
+*>-----------------------------------------------------------------
+Write-Overflow-Student-Lines.
+    MOVE Course-ID            TO CRR-Low-Course-ID
+    MOVE ZERO                 TO CRR-Low-Seq-No
+    MOVE CRR-Search-Low-Key   TO Overflow-Key
+    START Course-Roster-Overflow-File KEY IS NOT LESS THAN Overflow-Key
+       INVALID KEY  SET EOF-Overflow TO TRUE
+    END-START
+    IF NOT EOF-Overflow
+       SET EOF-Overflow-Not TO TRUE
+       PERFORM Read-Next-Overflow-Rec
+       PERFORM UNTIL EOF-Overflow OR Overflow-Course-ID NOT = Course-ID
+          IF CRR-Lines-On-Page >= CRR-Lines-Per-Page
+             PERFORM Write-CRR-Heading
+          END-IF
+          MOVE Overflow-Student-ID TO CRRS-Student-ID
+          WRITE CRR-Line FROM CRR-Student-Line
+          ADD 1 TO CRR-Lines-On-Page
+          PERFORM Read-Next-Overflow-Rec
+       END-PERFORM
+    END-IF
+    .
+
+Read-Next-Overflow-Rec.
+    READ Course-Roster-Overflow-File NEXT RECORD
+       AT END  SET EOF-Overflow TO TRUE
+    END-READ
+    .
+
+Write-CRR-Heading.
+    ADD 1 TO CRR-Page-Number
+    MOVE CRR-Page-Number  TO CRRH-Page-No
+    MOVE Todays-Run-Date  TO CRRH-Run-Date
+    WRITE CRR-Line FROM CRR-Heading-1
+    WRITE CRR-Line FROM CRR-Heading-2
+    MOVE SPACES TO CRR-Line
+    WRITE CRR-Line
+    MOVE ZERO TO CRR-Lines-On-Page
+    .
