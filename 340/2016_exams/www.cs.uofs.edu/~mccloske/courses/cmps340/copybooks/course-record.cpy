@@ -0,0 +1,28 @@
+*>-----------------------------------------------------------------
+*> COURSE-RECORD -- shared course/enrollment record layout for
+*> Courses.IDX.  COPY this under an 01-level record name in any FD
+*> that describes Courses.IDX (Courses-Create's New-Course-File,
+*> Courses-Interact's Indexed-File, and any of the reporting
+*> programs), so the one true layout is maintained in one place.
+*>
+*> Course-ID is the RECORD KEY.  Number-Of-Students/Class-List hold
+*> the first 300 students enrolled; Total-Number-Of-Students is the
+*> true enrollment count and can exceed 300, with the remainder held
+*> in Course-Roster-Overflow.IDX (see Course-Overflow-Flag).
+*> Course-Capacity is the section's seat limit; once
+*> Total-Number-Of-Students reaches it, further enrollments are
+*> waitlisted rather than added (see Courses-Interact).
+*>-----------------------------------------------------------------
+   02 Course-ID                      PIC X(9).
+   02 FILLER                         PIC X(4).
+   02 Course-Capacity                PIC 9(4).
+   02 Last-Changed-Date              PIC 9(8).
+   02 Total-Number-Of-Students       PIC 9(4).
+   02 Course-Overflow-Flag           PIC X.
+      88 Course-Has-Overflow            VALUE 'Y'.
+      88 Course-No-Overflow             VALUE 'N'.
+   02 Enrollment.
+      03 Number-Of-Students   PIC 9(3).
+      03 Class-List.
+         04 Student-ID   PIC X(9)
+              OCCURS 0 TO 300 TIMES DEPENDING ON Number-Of-Students.
