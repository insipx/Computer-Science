@@ -0,0 +1,17 @@
+*>-----------------------------------------------------------------
+*> COURSE-ROSTER-OVERFLOW-RECORD -- shared record layout for
+*> Course-Roster-Overflow.IDX.  COPY this under an 01-level record
+*> name in any FD that describes that file (Courses-Create's and
+*> Courses-Interact's Course-Roster-Overflow-File), so the one true
+*> layout is maintained in one place.
+*>
+*> Holds any Student-ID that cannot fit in a course's Class-List
+*> (i.e. a section whose roster has grown past the 300-seat
+*> ceiling).  Keyed by Overflow-Course-ID/Overflow-Seq-No so that
+*> all of a section's overflow students can be retrieved together,
+*> in the order they were added.
+*>-----------------------------------------------------------------
+   02 Overflow-Key.
+      03 Overflow-Course-ID   PIC X(9).
+      03 Overflow-Seq-No      PIC 9(3).
+   02 Overflow-Student-ID     PIC X(9).
