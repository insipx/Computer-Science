@@ -0,0 +1,27 @@
+*>-----------------------------------------------------------------
+*> FILE-STATUS-CHECK -- shared file-status abort convention.
+*>
+*> Any program COPYing this declares one WS-File-Status PIC XX
+*> (named on every SELECT's FILE STATUS IS clause) and one
+*> WS-File-ID PIC X(30).  Immediately before OPENing or CLOSEing a
+*> file, MOVE that file's name to WS-File-ID, then PERFORM
+*> Check-File-Status right after the OPEN/CLOSE statement.
+*>
+*> READ/WRITE/REWRITE/DELETE verbs are not routed through here: their
+*> existing AT END and INVALID KEY phrases already are the file-status
+*> check for those verbs (GnuCOBOL sets WS-File-Status to '10' or
+*> '2x' to drive exactly those branches), and re-checking
+*> WS-File-Status again afterward would abort on a perfectly normal
+*> end-of-file or duplicate-key condition.  OPEN and CLOSE have no
+*> such built-in branching, so they are the gap this copybook closes:
+*> a failure there was previously silent (or caught only by whatever
+*> ad hoc DISPLAY a given paragraph happened to have).
+*>-----------------------------------------------------------------
+Check-File-Status.
+    IF WS-File-Status NOT = "00"
+       DISPLAY "I/O ERROR ON " WS-File-ID ": STATUS=" WS-File-Status
+       DISPLAY "ABORTING RUN"
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF
+    .
