@@ -0,0 +1,119 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Course-ID-Generator.
+AUTHOR.  R. McCloskey.
+INSTALLATION.  University of Scranton.
+DATE-WRITTEN.  Aug. 9, 2026.
+*>***************************************************************
+*> Program Abstract:
+*>    Scans Courses.IDX for a department prefix (the leading 6
+*>    characters of Course-ID) and assigns the next available
+*>    3-digit section number, instead of staff hand-picking an
+*>    unused Course-ID when adding a brand-new course offering.
+*>    Built on Add-Increment, the same increment subprogram used by
+*>    PlusOneDriver.
+*>
+*>  INPUT:
+*>    Courses.IDX, and a department prefix entered at the console.
+*>
+*>  OUTPUT:
+*>    The next available Course-ID for that department, DISPLAYed to
+*>    the console.
+*>***************************************************************
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Indexed-File  ASSIGN TO "Courses.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY IS Course-ID.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD  Indexed-File
+       RECORD CONTAINS 32 TO 2733 CHARACTERS.
+01  Course-Record.
+    COPY "course-record.cpy".
+
+WORKING-STORAGE SECTION.
+
+01  End-of-Indexed-File  PIC X  VALUE 'F'.
+    88 EOF-Indexed              VALUE 'T'.
+
+01  CG-Dept-Prefix   PIC X(6).
+
+*> A Course-ID, viewed as a 6-character department prefix plus a
+*> 3-digit section number, so the suffix can be fed straight to
+*> Add-Increment without a separate edited/numeric conversion step.
+01  CG-Course-ID-View.
+    02 CG-View-Dept-Prefix  PIC X(6).
+    02 CG-View-Section-No   PIC 9(3).
+
+01  CG-Search-Low-Key.
+    02 CG-Low-Dept-Prefix   PIC X(6).
+    02 CG-Low-Section-No    PIC X(3)  VALUE LOW-VALUES.
+
+01  Max-Section-No      PIC 9(3)  VALUE ZERO.
+01  Next-Section-No     PIC 9(3)  VALUE ZERO.
+01  Section-Increment   PIC 9(3)  VALUE 1.
+
+01  Next-Course-ID.
+    02 NCI-Dept-Prefix  PIC X(6).
+    02 NCI-Section-No   PIC 9(3).
+
+PROCEDURE DIVISION.
+
+Main-Program.
+    OPEN INPUT Indexed-File
+
+    DISPLAY 'Enter department prefix (up to 6 characters): '
+       WITH NO ADVANCING
+    ACCEPT CG-Dept-Prefix
+
+    PERFORM Find-Highest-Section-No
+
+    CALL 'Add-Increment' USING BY CONTENT Max-Section-No
+                               BY REFERENCE Next-Section-No
+                               BY CONTENT Section-Increment
+
+    MOVE CG-Dept-Prefix  TO NCI-Dept-Prefix
+    MOVE Next-Section-No TO NCI-Section-No
+    DISPLAY 'Next available Course-ID: ', Next-Course-ID
+
+    CLOSE Indexed-File
+    STOP RUN
+    .
+
+*>-----------------------------------------------------------------
+*> Starts at the lowest possible Course-ID for CG-Dept-Prefix and
+*> reads forward while the department prefix still matches, tracking
+*> the highest section number seen; leaves Max-Section-No at zero if
+*> the department has no sections on file yet.
+*>-----------------------------------------------------------------
+Find-Highest-Section-No.
+    MOVE CG-Dept-Prefix    TO CG-Low-Dept-Prefix
+    MOVE CG-Search-Low-Key TO Course-ID
+
+    START Indexed-File KEY IS NOT LESS THAN Course-ID
+       INVALID KEY  SET EOF-Indexed TO TRUE
+    END-START
+
+    PERFORM UNTIL EOF-Indexed
+       READ Indexed-File NEXT RECORD
+          AT END  SET EOF-Indexed TO TRUE
+       END-READ
+       IF NOT EOF-Indexed
+          MOVE Course-ID TO CG-Course-ID-View
+          IF CG-View-Dept-Prefix = CG-Dept-Prefix
+             IF CG-View-Section-No > Max-Section-No
+                MOVE CG-View-Section-No TO Max-Section-No
+             END-IF
+          ELSE
+             SET EOF-Indexed TO TRUE
+          END-IF
+       END-IF
+    END-PERFORM
+    .
