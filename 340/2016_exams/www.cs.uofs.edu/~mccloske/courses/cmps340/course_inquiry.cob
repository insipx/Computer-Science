@@ -0,0 +1,91 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Course-Inquiry.
+AUTHOR.  R. McCloskey.
+INSTALLATION.  University of Scranton.
+DATE-WRITTEN.  Aug. 9, 2026.
+*>***************************************************************
+*> Program Abstract:
+*>    Lets an operator look up a single course's Enrollment/Class-List
+*>    at a terminal, without having to hand-key a Print-Trans record
+*>    into Courses-Interact's Transaction-File and run the whole batch
+*>    job just to see one section's roster.
+*>
+*>  INPUT:
+*>    Courses.IDX (opened INPUT-only, ACCESS IS RANDOM), and a
+*>    Course-ID entered at the console.
+*>
+*>  OUTPUT:
+*>    The course's Enrollment/Class-List, DISPLAYed to the console.
+*>    Entering a blank Course-ID ends the inquiry session.
+*>***************************************************************
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Indexed-File  ASSIGN TO "Courses.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS RANDOM
+       RECORD KEY IS Course-ID.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD  Indexed-File
+       RECORD CONTAINS 32 TO 2733 CHARACTERS.
+01  Course-Record.
+    COPY "course-record.cpy".
+
+WORKING-STORAGE SECTION.
+
+01  FILLER   PIC X   VALUE 'F'.
+    88 Inquiry-Session-Over  VALUE 'T'.
+
+01  CI-Roster-Index  PIC 9(3).
+
+PROCEDURE DIVISION.
+
+Main-Program.
+    OPEN INPUT Indexed-File
+
+    PERFORM UNTIL Inquiry-Session-Over
+       DISPLAY 'Enter a Course-ID (blank to quit): ' WITH NO ADVANCING
+       ACCEPT Course-ID
+       IF Course-ID = SPACES
+          SET Inquiry-Session-Over TO TRUE
+       ELSE
+          PERFORM Display-Course-Record
+       END-IF
+    END-PERFORM
+
+    CLOSE Indexed-File
+    STOP RUN
+    .
+
+*>-----------------------------------------------------------------
+*> Looks up the Course-ID just keyed in and, if found, displays its
+*> Enrollment/Class-List one Student-ID at a time.
+*>-----------------------------------------------------------------
+Display-Course-Record.
+    READ Indexed-File
+       INVALID KEY
+          DISPLAY 'No such course: ', Course-ID
+       NOT INVALID KEY
+          DISPLAY 'Course-ID:           ', Course-ID
+          DISPLAY 'Course-Capacity:     ', Course-Capacity
+          DISPLAY 'Last-Changed-Date:   ', Last-Changed-Date
+          DISPLAY 'Total enrollment:    ', Total-Number-Of-Students
+          IF Course-Has-Overflow
+             DISPLAY '  (roster continues in Course-Roster-Overflow.IDX)'
+          END-IF
+          DISPLAY 'Class-List:'
+          PERFORM Display-Student-At-Index
+             VARYING CI-Roster-Index FROM 1 BY 1
+             UNTIL CI-Roster-Index > Number-Of-Students
+    END-READ
+    .
+
+Display-Student-At-Index.
+    DISPLAY '  ', Student-ID (CI-Roster-Index)
+    .
