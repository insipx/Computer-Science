@@ -0,0 +1,208 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Course-Reconciliation.
+AUTHOR.  R. McCloskey.
+INSTALLATION.  University of Scranton.
+DATE-WRITTEN.  Aug. 9, 2026.
+*>***************************************************************
+*> Program Abstract:
+*>    Courses-Create's Main-Paragraph does a straight sequential copy
+*>    from Courses-Old.Dat into Courses.IDX with no independent
+*>    verification step afterward -- a WRITE failure only produces a
+*>    console message and the run continues.  This program re-reads
+*>    both files after a load and confirms every Course-ID and roster
+*>    from Courses-Old.Dat landed correctly in Courses.IDX, so a
+*>    partial or corrupted load is flagged instead of going unnoticed
+*>    until students start reporting missing enrollments.
+*>
+*>  INPUT:
+*>    Courses-Old.Dat, Courses.IDX.
+*>
+*>  OUTPUT:
+*>    Course-Reconciliation.Rpt (run totals) and
+*>    Course-Reconciliation-Mismatches.Dat (one record per Course-ID
+*>    that failed to reconcile, with a reason).
+*>***************************************************************
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Old-Course-File  ASSIGN TO "Courses-Old.Dat"
+       ORGANIZATION IS SEQUENTIAL.
+
+    SELECT Indexed-File  ASSIGN TO "Courses.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS RANDOM
+       RECORD KEY IS Course-ID.
+
+    SELECT Reconciliation-Report  ASSIGN TO "Course-Reconciliation.Rpt"
+       ORGANIZATION IS SEQUENTIAL.
+
+    SELECT Mismatch-File  ASSIGN TO "Course-Reconciliation-Mismatches.Dat"
+       ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+*> Same byte layout Courses-Create reads from Courses-Old.Dat, with
+*> the leading 9 bytes of what Courses-Create treats as FILLER carved
+*> out here as Old-Course-ID, since this program has to look each
+*> record up in Courses.IDX by key.
+FD Old-Course-File
+       RECORD CONTAINS 32 TO 2733 CHARACTERS.
+01 Old-Course-Record.
+   02 Old-Course-ID               PIC X(9).
+   02 FILLER                      PIC X(9).
+   02 Old-Course-Capacity         PIC 9(4).
+   02 Old-Last-Changed-Date       PIC 9(8).
+   02 Old-Enrollment.
+      03 Old-Number-Of-Students   PIC 9(3).
+      03 Old-Class-List.
+         04 Old-Student-ID  PIC X(9)
+              OCCURS 0 to 300 TIMES DEPENDING ON Old-Number-Of-Students.
+
+FD  Indexed-File
+       RECORD CONTAINS 32 TO 2733 CHARACTERS.
+01  Course-Record.
+    COPY "course-record.cpy".
+
+FD  Reconciliation-Report.
+01  Recon-Report-Line  PIC X(80).
+
+*> One record per Course-ID that failed to reconcile, so the guilty
+*> courses can be looked at individually instead of re-running the
+*> whole comparison by hand.
+FD  Mismatch-File.
+01  Mismatch-Rec.
+    02 MM-Course-ID  PIC X(9).
+    02 MM-Reason     PIC X(30).
+
+WORKING-STORAGE SECTION.
+
+01  End-of-Old-Course-File  PIC X  VALUE 'F'.
+    88 EOF-Old-Course             VALUE 'T'.
+
+01  Roster-Index  PIC 9(3)  VALUE ZERO.
+
+01  Student-Mismatch-Found  PIC X  VALUE 'F'.
+    88 Student-Mismatch           VALUE 'T'.
+
+01  MM-Reason-Text  PIC X(30).
+
+01  Recon-Totals.
+    02 RT-Courses-Compared  PIC 9(5)  VALUE ZERO.
+    02 RT-Courses-Matched   PIC 9(5)  VALUE ZERO.
+    02 RT-Courses-Mismatched PIC 9(5) VALUE ZERO.
+
+01  Recon-Heading-1.
+    02 FILLER  PIC X(28)  VALUE 'COURSE RECONCILIATION REPORT'.
+
+01  Recon-Detail-Line.
+    02 FILLER         PIC X(30).
+    02 Recon-Count     PIC ZZ,ZZ9.
+
+PROCEDURE DIVISION.
+
+Main-Program.
+    OPEN INPUT Old-Course-File
+    OPEN INPUT Indexed-File
+    OPEN OUTPUT Reconciliation-Report
+    OPEN OUTPUT Mismatch-File
+
+    PERFORM Read-Old-Course-Rec
+    PERFORM UNTIL EOF-Old-Course
+       ADD 1 TO RT-Courses-Compared
+       PERFORM Reconcile-Course-Rec
+       PERFORM Read-Old-Course-Rec
+    END-PERFORM
+
+    PERFORM Write-Reconciliation-Report
+
+    CLOSE Old-Course-File
+    CLOSE Indexed-File
+    CLOSE Reconciliation-Report
+    CLOSE Mismatch-File
+    STOP RUN
+    .
+
+Read-Old-Course-Rec.
+    READ Old-Course-File
+       AT END  SET EOF-Old-Course TO TRUE
+    END-READ
+    .
+
+*>-----------------------------------------------------------------
+*> Looks the current Old-Course-Record up in Courses.IDX by
+*> Old-Course-ID and confirms its enrollment count and roster match
+*> what actually landed there.
+*>-----------------------------------------------------------------
+Reconcile-Course-Rec.
+    MOVE Old-Course-ID TO Course-ID
+    READ Indexed-File
+       INVALID KEY
+          MOVE 'MISSING FROM COURSES.IDX' TO MM-Reason-Text
+          PERFORM Flag-Mismatch
+       NOT INVALID KEY
+          PERFORM Compare-Course-Rosters
+    END-READ
+    .
+
+*>-----------------------------------------------------------------
+*> Compares student counts first, then each Student-ID in order;
+*> flags a mismatch as soon as either disagrees.
+*>-----------------------------------------------------------------
+Compare-Course-Rosters.
+    IF Old-Number-Of-Students NOT = Number-Of-Students
+       MOVE 'STUDENT COUNT MISMATCH' TO MM-Reason-Text
+       PERFORM Flag-Mismatch
+    ELSE
+       MOVE 'F' TO Student-Mismatch-Found
+       PERFORM Compare-Student-At-Index
+          VARYING Roster-Index FROM 1 BY 1
+          UNTIL Roster-Index > Number-Of-Students OR Student-Mismatch
+       IF Student-Mismatch
+          MOVE 'ROSTER MISMATCH' TO MM-Reason-Text
+          PERFORM Flag-Mismatch
+       ELSE
+          ADD 1 TO RT-Courses-Matched
+       END-IF
+    END-IF
+    .
+
+Compare-Student-At-Index.
+    IF Old-Student-ID (Roster-Index) NOT = Student-ID (Roster-Index)
+       SET Student-Mismatch TO TRUE
+    END-IF
+    .
+
+Flag-Mismatch.
+    ADD 1 TO RT-Courses-Mismatched
+    MOVE Old-Course-ID TO MM-Course-ID
+    MOVE MM-Reason-Text TO MM-Reason
+    WRITE Mismatch-Rec
+    DISPLAY 'Reconciliation mismatch: ', Old-Course-ID, ' - ', MM-Reason-Text
+    MOVE 16 TO RETURN-CODE
+    .
+
+*>-----------------------------------------------------------------
+*> Run totals, so a nightly load can be signed off (or flagged)
+*> without reading every line of Mismatch-File.
+*>-----------------------------------------------------------------
+Write-Reconciliation-Report.
+    WRITE Recon-Report-Line FROM Recon-Heading-1
+    MOVE SPACES TO Recon-Report-Line
+    WRITE Recon-Report-Line
+
+    MOVE 'Courses compared:            ' TO Recon-Detail-Line
+    MOVE RT-Courses-Compared TO Recon-Count
+    WRITE Recon-Report-Line FROM Recon-Detail-Line
+
+    MOVE 'Courses matched:             ' TO Recon-Detail-Line
+    MOVE RT-Courses-Matched TO Recon-Count
+    WRITE Recon-Report-Line FROM Recon-Detail-Line
+
+    MOVE 'Courses mismatched:          ' TO Recon-Detail-Line
+    MOVE RT-Courses-Mismatched TO Recon-Count
+    WRITE Recon-Report-Line FROM Recon-Detail-Line
+    .
