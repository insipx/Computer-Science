@@ -2,13 +2,47 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID.  Courses-Create.
 AUTHOR.  R. McCloskey.
 DATE-WRITTEN.  November 20, 1992.
-*              modified Dec. 9, 1994 for fall 94 file (with section #
-*              in course id)
-****************************************************************
-* Program Abstract:  (CMPS340, First part of Prog. Ass. #6, Fall 1992)
-*    This program simply constructs an indexed course file from an
-*    existing sequentially organized course file.
-****************************************************************
+*>             modified Dec. 9, 1994 for fall 94 file (with section #
+*>             in course id)
+*>             modified Aug. 9, 2026 to add a load control report and a
+*>             reject file for records that fail to load (previously only
+*>             a console DISPLAY, with no way to tell a good run from a
+*>             partially-failed one without reading the job log)
+*>             modified Aug. 9, 2026 to add an incremental (delta) rebuild
+*>             mode, driven by a last-run-date control record, so a full
+*>             rebuild is no longer required on every term-prep run; also
+*>             carved an Old-Last-Changed-Date/New-Last-Changed-Date field
+*>             out of what was previously unused FILLER
+*>             modified Aug. 9, 2026 to detect duplicate Course-IDs
+*>             specifically (rather than lump them in with any other
+*>             WRITE failure) and route them to a Course-ID-Reject-File
+*>             modified Aug. 9, 2026 to raise the Class-List ceiling from
+*>             99 to 300 students (several large-lecture sections were
+*>             already brushing up against the old PIC 9(2) limit) and to
+*>             add New-Total-Number-Of-Students/Course-Overflow-Flag plus
+*>             a Course-Roster-Overflow-File for any section that somehow
+*>             still grows past the new ceiling (see Courses-Interact,
+*>             which is where a roster actually grows one student at a
+*>             time and can run into it)
+*>             modified Aug. 9, 2026 to carry a per-section
+*>             Course-Capacity, carved out of what was previously
+*>             unused FILLER, defaulting to Standard-Section-Capacity
+*>             for courses with no capacity on file yet
+*>             modified Aug. 9, 2026 to declare FILE STATUS on every
+*>             SELECT and check it after every OPEN/CLOSE via the
+*>             shared Check-File-Status abort paragraph, so an I/O
+*>             failure that isn't already an AT END/INVALID KEY
+*>             condition is caught instead of going unnoticed
+*>             modified Aug. 9, 2026 to open New-Course-File with
+*>             ACCESS IS DYNAMIC instead of SEQUENTIAL -- the
+*>             incremental rebuild's Update-Course-Record REWRITEs a
+*>             Course-Record straight off its key with no prior READ,
+*>             which SEQUENTIAL access does not support
+*>***************************************************************
+*> Program Abstract:  (CMPS340, First part of Prog. Ass. #6, Fall 1992)
+*>    This program simply constructs an indexed course file from an
+*>    existing sequentially organized course file.
+*>***************************************************************
 
 ENVIRONMENT DIVISION.
 
@@ -20,37 +54,97 @@ INPUT-OUTPUT SECTION.
 
 FILE-CONTROL.
     SELECT Old-Course-File  ASSIGN TO "Courses-Old.Dat"
-       ORGANIZATION IS SEQUENTIAL.
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
 
     SELECT New-Course-File  ASSIGN TO "Courses.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY IS Course-ID
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Course-Reject-File  ASSIGN TO "Course-Reject.Dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Control-Report  ASSIGN TO "Course-Load.Rpt"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Run-Control-File  ASSIGN TO "Course-Run-Control.Dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Course-ID-Reject-File  ASSIGN TO "Course-ID-Reject.Dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Course-Roster-Overflow-File  ASSIGN TO "Course-Roster-Overflow.IDX"
        ORGANIZATION IS INDEXED
        ACCESS IS SEQUENTIAL
-       RECORD KEY IS Course-ID.
+       RECORD KEY IS Overflow-Key
+       FILE STATUS IS WS-File-Status.
 
 DATA DIVISION.
 
 FILE SECTION.
 
 FD Old-Course-File
-       RECORD CONTAINS 32 TO 923 CHARACTERS.
-01 Old-Course-Record. 
-   02 FILLER                      PIC X(30).
+       RECORD CONTAINS 32 TO 2733 CHARACTERS.
+01 Old-Course-Record.
+   02 FILLER                      PIC X(18).
+   02 Old-Course-Capacity         PIC 9(4).
+   02 Old-Last-Changed-Date       PIC 9(8).
    02 Enrollment.
-      03 Old-Number-Of-Students   PIC 9(2).
+      03 Old-Number-Of-Students   PIC 9(3).
       03 Class-List.
          04 Student-ID  PIC X(9)
-              OCCURS 0 to 99 TIMES DEPENDING ON Old-Number-Of-Students.
+              OCCURS 0 to 300 TIMES DEPENDING ON Old-Number-Of-Students.
 
 FD New-Course-File
-      RECORD CONTAINS 32 TO 923 CHARACTERS.
-01 New-Course-Record.
-   02 Course-ID        PIC X(9).
-   02 FILLER           PIC X(21).
-   02 Enrollment.
-      03 New-Number-Of-Students   PIC 9(2).
-      03 Class-List.
-         04 Student-ID   PIC X(9)
-              OCCURS 0 TO 99 TIMES DEPENDING ON New-Number-Of-Students.
+      RECORD CONTAINS 32 TO 2733 CHARACTERS.
+01 Course-Record.
+   COPY "course-record.cpy".
+
+*> Holds an image of whatever Old-Course-Record failed to load, so the
+*> guilty record is not just DISPLAYed and lost.
+FD Course-Reject-File
+       RECORD CONTAINS 32 TO 2733 CHARACTERS.
+01 Reject-Course-Record.
+   02 FILLER                       PIC X(18).
+   02 Reject-Course-Capacity       PIC 9(4).
+   02 Reject-Last-Changed-Date     PIC 9(8).
+   02 Reject-Enrollment.
+      03 Reject-Number-Of-Students PIC 9(3).
+      03 Reject-Class-List.
+         04 Reject-Student-ID  PIC X(9)
+              OCCURS 0 to 300 TIMES DEPENDING ON Reject-Number-Of-Students.
+
+*> Any Student-ID that cannot fit in a course's Class-List (i.e. a
+*> section whose roster has grown past the 300-seat ceiling) is
+*> carried here instead of being dropped.  Keyed by Course-ID so that
+*> all of a section's overflow students can be retrieved together.
+FD Course-Roster-Overflow-File
+       RECORD CONTAINS 21 CHARACTERS.
+01 Overflow-Roster-Record.
+   COPY "course-roster-overflow-record.cpy".
+
+*> Holds the offending key (and a DISPLAY-able copy of the whole
+*> record) for any Course-ID that turns up more than once while
+*> building Courses.IDX.
+FD Course-ID-Reject-File.
+01 Course-ID-Reject-Rec.
+   02 CIR-Course-ID       PIC X(9).
+   02 CIR-Course-Record   PIC X(30).
+
+FD Control-Report.
+01 Control-Report-Line  PIC X(80).
+
+*> One record, holding the date of the last successful build, so the
+*> next run knows whether to do a full rebuild or an incremental one.
+FD Run-Control-File.
+01 Run-Control-Record.
+   02 RC-Last-Run-Date  PIC 9(8).
 
 
 WORKING-STORAGE SECTION.
@@ -59,25 +153,352 @@ WORKING-STORAGE SECTION.
    88 Old-Course-EOF      VALUE '1'.
    88 Old-Course-EOF-NOT  VALUE '0'.
 
+01 Rebuild-Mode-Switch  PIC X  VALUE 'F'.
+   88 Incremental-Rebuild  VALUE 'I'.
+   88 Full-Rebuild         VALUE 'F'.
+
+01 Prior-Run-Date    PIC 9(8)  VALUE ZERO.
+01 Todays-Run-Date   PIC 9(8)  VALUE ZERO.
+
+01 Standard-Section-Capacity  PIC 9(4)  VALUE 30.
+
+01 Course-Load-Totals.
+   02 CT-Records-Read      PIC 9(5)  VALUE ZERO.
+   02 CT-Records-Written   PIC 9(5)  VALUE ZERO.
+   02 CT-Records-Updated   PIC 9(5)  VALUE ZERO.
+   02 CT-Records-Skipped   PIC 9(5)  VALUE ZERO.
+   02 CT-Records-Rejected  PIC 9(5)  VALUE ZERO.
+   02 CT-Duplicate-IDs     PIC 9(5)  VALUE ZERO.
+
+01 Report-Heading-1.
+   02 FILLER  PIC X(27)  VALUE 'COURSE LOAD CONTROL REPORT'.
+
+01 Report-Heading-2.
+   02 FILLER        PIC X(12)  VALUE 'Run mode:  '.
+   02 Report-Mode    PIC X(11).
+
+01 Report-Detail-Line.
+   02 FILLER          PIC X(25).
+   02 Report-Count     PIC ZZ,ZZ9.
+
+01 WS-File-Status  PIC XX  VALUE "00".
+01 WS-File-ID      PIC X(30).
+
+*> Tracks every Course-ID actually applied (written or updated) so
+*> far this run, so an incremental-rebuild WRITE INVALID KEY against
+*> Courses.IDX can be told apart from a genuine in-batch duplicate --
+*> both raise status "22", since "already in Courses.IDX from an
+*> earlier run" and "already written earlier in this run" look
+*> identical to the WRITE verb.  Same table-and-linear-search shape
+*> as Courses-Interact's Seen-Keys-Table.
+01 Max-Tracked-Course-IDs  PIC 9(5)  VALUE 99999.
+01 Seen-Course-IDs-Count   PIC 9(5)  VALUE ZERO.
+01 Seen-Course-IDs-Table.
+   02 Seen-Course-ID  PIC X(9)  OCCURS 0 TO 99999 TIMES
+                                DEPENDING ON Seen-Course-IDs-Count.
+01 Seen-Course-ID-Search-Index  PIC 9(5).
+
+01 Course-ID-Seen-Flag  PIC X.
+   88 Course-ID-Already-Seen      VALUE 'Y'.
+   88 Course-ID-Not-Yet-Seen      VALUE 'N'.
 
 PROCEDURE DIVISION.
 
 Main-Paragraph.
+    PERFORM Determine-Rebuild-Mode
+
+    MOVE "COURSES-OLD.DAT" TO WS-File-ID
     OPEN INPUT Old-Course-File
-    OPEN OUTPUT New-Course-File
+    PERFORM Check-File-Status
+    IF Incremental-Rebuild
+       MOVE "COURSES.IDX" TO WS-File-ID
+       OPEN I-O New-Course-File
+       PERFORM Check-File-Status
+       MOVE "COURSE-ROSTER-OVERFLOW.IDX" TO WS-File-ID
+       OPEN I-O Course-Roster-Overflow-File
+       PERFORM Check-File-Status
+    ELSE
+       MOVE "COURSES.IDX" TO WS-File-ID
+       OPEN OUTPUT New-Course-File
+       PERFORM Check-File-Status
+       MOVE "COURSE-ROSTER-OVERFLOW.IDX" TO WS-File-ID
+       OPEN OUTPUT Course-Roster-Overflow-File
+       PERFORM Check-File-Status
+    END-IF
+    MOVE "COURSE-REJECT.DAT" TO WS-File-ID
+    OPEN OUTPUT Course-Reject-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-ID-REJECT.DAT" TO WS-File-ID
+    OPEN OUTPUT Course-ID-Reject-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-LOAD.RPT" TO WS-File-ID
+    OPEN OUTPUT Control-Report
+    PERFORM Check-File-Status
+
     SET Old-Course-EOF-NOT TO TRUE
     PERFORM UNTIL Old-Course-EOF
       READ Old-Course-File
         AT END SET Old-Course-EOF TO TRUE
         NOT AT END
-          MOVE Old-Course-Record TO New-Course-Record
-          WRITE New-Course-Record
-            INVALID KEY DISPLAY 'Error in creating indexed course file.'
-                        DISPLAY 'Guilty record=', New-Course-Record
-          END-WRITE
+          ADD 1 TO CT-Records-Read
+          PERFORM Load-Course-Record
       END-READ
     END-PERFORM
-    CLOSE Old-Course-File  New-Course-File
+
+    PERFORM Write-Control-Report
+    PERFORM Write-Run-Control-Record
+
+    MOVE "COURSES-OLD.DAT" TO WS-File-ID
+    CLOSE Old-Course-File
+    PERFORM Check-File-Status
+    MOVE "COURSES.IDX" TO WS-File-ID
+    CLOSE New-Course-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-REJECT.DAT" TO WS-File-ID
+    CLOSE Course-Reject-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-ID-REJECT.DAT" TO WS-File-ID
+    CLOSE Course-ID-Reject-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-ROSTER-OVERFLOW.IDX" TO WS-File-ID
+    CLOSE Course-Roster-Overflow-File
+    PERFORM Check-File-Status
+    MOVE "COURSE-LOAD.RPT" TO WS-File-ID
+    CLOSE Control-Report
+    PERFORM Check-File-Status
     STOP RUN
     .
 
+COPY "file-status-check.cpy".
+
+
+*>-----------------------------------------------------------------
+*> Decides whether this is a full rebuild or an incremental one, by
+*> reading the prior run's control record (seeded with a date of
+*> zero on the very first run, which always forces a full rebuild).
+*>-----------------------------------------------------------------
+Determine-Rebuild-Mode.
+    ACCEPT Todays-Run-Date FROM DATE YYYYMMDD
+
+    MOVE "COURSE-RUN-CONTROL.DAT" TO WS-File-ID
+    OPEN INPUT Run-Control-File
+*>  Status 35 (file not found) is expected on the very first run, before
+*>  any control record has ever been written.  A READ against a file
+*>  whose OPEN failed does not fire AT END/NOT AT END, so status 35 has
+*>  to skip the READ entirely rather than rely on it.
+    IF WS-File-Status = "35"
+       MOVE ZERO TO Prior-Run-Date
+    ELSE
+       PERFORM Check-File-Status
+       READ Run-Control-File
+          AT END  MOVE ZERO TO Prior-Run-Date
+          NOT AT END  MOVE RC-Last-Run-Date TO Prior-Run-Date
+       END-READ
+       CLOSE Run-Control-File
+       PERFORM Check-File-Status
+    END-IF
+
+    IF Prior-Run-Date > ZERO
+       SET Incremental-Rebuild TO TRUE
+       MOVE 'INCREMENTAL' TO Report-Mode
+    ELSE
+       SET Full-Rebuild TO TRUE
+       MOVE 'FULL'        TO Report-Mode
+    END-IF
+    .
+
+
+*>-----------------------------------------------------------------
+*> Loads a single Old-Course-Record into New-Course-File, or, on a
+*> failed WRITE, routes it to Course-Reject-File instead.  In
+*> incremental mode, a course untouched since the prior run is left
+*> alone; a changed course is added if new, updated if it already
+*> exists in Courses.IDX.
+*>-----------------------------------------------------------------
+Load-Course-Record.
+    IF Incremental-Rebuild  AND  Old-Last-Changed-Date NOT > Prior-Run-Date
+       ADD 1 TO CT-Records-Skipped
+    ELSE
+       MOVE Old-Course-Record TO Course-Record
+       MOVE Old-Last-Changed-Date TO Last-Changed-Date
+       IF Old-Course-Capacity = ZERO
+          MOVE Standard-Section-Capacity TO Course-Capacity
+       ELSE
+          MOVE Old-Course-Capacity TO Course-Capacity
+       END-IF
+       MOVE Number-Of-Students TO Total-Number-Of-Students
+*>     Old-Course-Record's own Class-List is capped at 300 students,
+*>     same as Course-Record's, so a freshly-loaded course can never
+*>     start out already in overflow -- only Courses-Interact, adding
+*>     students one at a time after a course is already full, can
+*>     ever actually grow a roster past the ceiling (see its
+*>     Add-Student-To-Overflow).
+       SET Course-No-Overflow TO TRUE
+       IF Incremental-Rebuild
+          PERFORM Add-Or-Update-Course-Record
+       ELSE
+          PERFORM Add-Course-Record
+       END-IF
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*> A full-rebuild WRITE into a freshly-opened Courses.IDX can only
+*> fail INVALID KEY because a Course-ID already appeared earlier in
+*> this same run, i.e. Courses-Old.Dat contains a duplicate key.
+*>-----------------------------------------------------------------
+Add-Course-Record.
+    WRITE Course-Record
+      INVALID KEY      PERFORM Reject-Duplicate-Course-ID
+      NOT INVALID KEY  ADD 1 TO CT-Records-Written
+    END-WRITE
+    .
+
+*>-----------------------------------------------------------------
+*> An incremental-rebuild WRITE INVALID KEY here means status "22"
+*> either way, whether Course-ID is already in Courses.IDX from a
+*> prior run (the normal, expected case -- update it) or Courses-Old
+*> .Dat itself contains the same Course-ID twice this run (a genuine
+*> duplicate -- reject the second one, same as the full-rebuild path
+*> does).  Check-Course-ID-Seen tells the two apart.
+*>-----------------------------------------------------------------
+Add-Or-Update-Course-Record.
+    PERFORM Check-Course-ID-Seen
+    WRITE Course-Record
+      INVALID KEY
+         IF Course-ID-Already-Seen
+            PERFORM Reject-Duplicate-Course-ID
+         ELSE
+            PERFORM Update-Course-Record
+         END-IF
+      NOT INVALID KEY  ADD 1 TO CT-Records-Written
+    END-WRITE
+    IF NOT Course-ID-Already-Seen
+       PERFORM Remember-Course-ID
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*> Looks Course-ID up in Seen-Course-IDs-Table, the set of Course-IDs
+*> already applied earlier in this run.  Not found here does not mean
+*> "new to Courses.IDX" -- it just means this is the first time this
+*> run has tried to apply it, which is exactly the case an
+*> incremental rebuild's REWRITE is supposed to handle.
+*>-----------------------------------------------------------------
+Check-Course-ID-Seen.
+    SET Course-ID-Not-Yet-Seen TO TRUE
+    PERFORM Search-Seen-Course-IDs
+       VARYING Seen-Course-ID-Search-Index FROM 1 BY 1
+       UNTIL Seen-Course-ID-Search-Index > Seen-Course-IDs-Count
+          OR Course-ID-Already-Seen
+    .
+
+Search-Seen-Course-IDs.
+    IF Seen-Course-ID (Seen-Course-ID-Search-Index) = Course-ID
+       SET Course-ID-Already-Seen TO TRUE
+    END-IF
+    .
+
+Remember-Course-ID.
+    IF Seen-Course-IDs-Count < Max-Tracked-Course-IDs
+       ADD 1 TO Seen-Course-IDs-Count
+       MOVE Course-ID TO Seen-Course-ID (Seen-Course-IDs-Count)
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*> WS-File-Status is "22" for a genuine duplicate key; anything else
+*> (e.g. "21", a sequence error) is a real I/O problem and is passed
+*> to Check-File-Status to abort the run rather than being silently
+*> miscounted as a duplicate.
+*>-----------------------------------------------------------------
+Reject-Duplicate-Course-ID.
+    IF WS-File-Status NOT = "22"
+       MOVE "COURSES.IDX" TO WS-File-ID
+       PERFORM Check-File-Status
+    END-IF
+    ADD 1 TO CT-Duplicate-IDs
+    ADD 1 TO CT-Records-Rejected
+    MOVE Course-ID          TO CIR-Course-ID
+    MOVE Course-Record  TO CIR-Course-Record
+    WRITE Course-ID-Reject-Rec
+    DISPLAY 'Duplicate Course-ID detected: ', Course-ID
+    .
+
+Update-Course-Record.
+    REWRITE Course-Record
+      INVALID KEY      PERFORM Reject-Bad-Course-Record
+      NOT INVALID KEY  ADD 1 TO CT-Records-Updated
+    END-REWRITE
+    .
+
+Reject-Bad-Course-Record.
+    ADD 1 TO CT-Records-Rejected
+    MOVE Old-Course-Record TO Reject-Course-Record
+    WRITE Reject-Course-Record
+    DISPLAY 'Error in creating indexed course file.'
+    DISPLAY 'Guilty record=', Course-Record
+    .
+
+
+*>-----------------------------------------------------------------
+*> End-of-run control totals, so a nightly rebuild can be signed off
+*> (or flagged) without scrolling back through console output.
+*>-----------------------------------------------------------------
+Write-Control-Report.
+    WRITE Control-Report-Line FROM Report-Heading-1
+    WRITE Control-Report-Line FROM Report-Heading-2
+    MOVE SPACES TO Control-Report-Line
+    WRITE Control-Report-Line
+
+    MOVE 'Records read from Courses-Old.Dat:  ' TO Report-Detail-Line
+    MOVE CT-Records-Read TO Report-Count
+    WRITE Control-Report-Line FROM Report-Detail-Line
+
+    MOVE 'Records written to Courses.IDX:     ' TO Report-Detail-Line
+    MOVE CT-Records-Written TO Report-Count
+    WRITE Control-Report-Line FROM Report-Detail-Line
+
+    MOVE 'Records updated in Courses.IDX:     ' TO Report-Detail-Line
+    MOVE CT-Records-Updated TO Report-Count
+    WRITE Control-Report-Line FROM Report-Detail-Line
+
+    MOVE 'Records unchanged (skipped):        ' TO Report-Detail-Line
+    MOVE CT-Records-Skipped TO Report-Count
+    WRITE Control-Report-Line FROM Report-Detail-Line
+
+    MOVE 'Records rejected:                   ' TO Report-Detail-Line
+    MOVE CT-Records-Rejected TO Report-Count
+    WRITE Control-Report-Line FROM Report-Detail-Line
+
+    MOVE '  (of which duplicate Course-IDs):   ' TO Report-Detail-Line
+    MOVE CT-Duplicate-IDs TO Report-Count
+    WRITE Control-Report-Line FROM Report-Detail-Line
+    .
+
+
+*>-----------------------------------------------------------------
+*> Records today's date as the last-successful-run date, so the next
+*> run can tell which course records have changed since this one --
+*> but only when every record this run tried to load actually made
+*> it into Courses.IDX.  If CT-Records-Rejected is nonzero, advancing
+*> the date anyway would make Load-Course-Record's
+*> Old-Last-Changed-Date NOT > Prior-Run-Date test treat the rejected
+*> record as already-processed on every future run, burying it for
+*> good; leaving Course-Run-Control.Dat alone instead means the next
+*> run still sees it as changed and tries it again.
+*>-----------------------------------------------------------------
+Write-Run-Control-Record.
+    IF CT-Records-Rejected = ZERO
+       MOVE "COURSE-RUN-CONTROL.DAT" TO WS-File-ID
+       OPEN OUTPUT Run-Control-File
+       PERFORM Check-File-Status
+       MOVE Todays-Run-Date TO RC-Last-Run-Date
+       WRITE Run-Control-Record
+       CLOSE Run-Control-File
+       PERFORM Check-File-Status
+    ELSE
+       DISPLAY 'Course-Run-Control.Dat not advanced -- '
+               CT-Records-Rejected ' record(s) rejected this run'
+    END-IF
+    .
