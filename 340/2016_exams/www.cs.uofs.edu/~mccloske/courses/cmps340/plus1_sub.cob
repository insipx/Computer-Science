@@ -1,13 +1,20 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. Plus-One. 
+PROGRAM-ID. Add-Increment.
 AUTHOR.  R. McCloskey.
 INSTALLATION.  U of S.
 DATE-WRITTEN.  September 15, 1991.
-* Abstract:
-*   Given as input a three-digit number (via its first argument IN-VAL), 
-*   this subprogram returns (via its second argument OUT-VAL) that number
-*   plus one.
-*
+*>           modified Aug. 9, 2026 to take the increment amount as a
+*>           third linkage parameter instead of hardcoding ADD 1, so
+*>           one callable subprogram can be reused anywhere a counter
+*>           needs to be bumped by an arbitrary step
+*>
+*> Abstract:
+*>   Given as input a three-digit number (via its first argument
+*>   In-Val) and an increment amount (via its third argument
+*>   Increment-Val), this subprogram returns (via its second argument
+*>   Out-Val) In-Val plus Increment-Val.
+*>
+
 ENVIRONMENT DIVISION.
 
 DATA DIVISION.
@@ -16,12 +23,13 @@ WORKING-STORAGE SECTION.
 
 LINKAGE SECTION.
 
-01 In-Val   PIC 9(3).
-01 Out-Val  PIC 9(3).
+01 In-Val         PIC 9(3).
+01 Out-Val        PIC 9(3).
+01 Increment-Val  PIC 9(3).
 
-PROCEDURE DIVISION USING In-Val Out-Val.
+PROCEDURE DIVISION USING In-Val Out-Val Increment-Val.
 
 Main-Program.
-    ADD 1 TO In-Val GIVING Out-Val
+    ADD Increment-Val TO In-Val GIVING Out-Val
     EXIT PROGRAM
     .
