@@ -1,17 +1,43 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PlusOneDriver.
-*AUTHOR.  R. McCloskey.
-*INSTALLATION.  U of S.
-*DATE-WRITTEN.  September 26, 2000.
+AUTHOR.  R. McCloskey.
+INSTALLATION.  U of S.
+DATE-WRITTEN.  September 26, 2000.
+*>           modified Aug. 9, 2026 to call Add-Increment (formerly
+*>           Plus-One) with its new Increment-Val parameter, set to 1
+*>           to preserve this driver's existing "plus one" behavior
+*>           modified Aug. 9, 2026 to add a real sentinel-based exit
+*>           (entering 000 quits) and a Session-Log-File recording
+*>           every In-Number/Out-Number pair, since Hell-Freezes-Over
+*>           was never actually set and the session's results were
+*>           lost once the terminal window closed
 
 ENVIRONMENT DIVISION.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Session-Log-File  ASSIGN TO "plus-one-session.txt"
+       ORGANIZATION IS SEQUENTIAL.
+
 DATA DIVISION.
 
+FILE SECTION.
+
+*> One record per In-Number/Out-Number pair entered during the
+*> session, so a run's inputs and results are recoverable after the
+*> terminal window is gone.
+FD  Session-Log-File.
+
+01  Session-Log-Rec.
+    02 SL-In-Num   PIC ZZ9.
+    02 FILLER      PIC X(7)  VALUE ' + 1 = '.
+    02 SL-Out-Num  PIC ZZ9.
+
 WORKING-STORAGE SECTION.
 
-01 In-Number   PIC 9(3).
-01 Out-Number  PIC 9(3).
+01 In-Number       PIC 9(3).
+01 Out-Number      PIC 9(3).
+01 Increment-Amount PIC 9(3)  VALUE 1.
 
 01 Out-Message.
    02 In-Num  PIC ZZ9.
@@ -24,13 +50,22 @@ WORKING-STORAGE SECTION.
 PROCEDURE DIVISION.
 
 Main-Program.
+    OPEN OUTPUT Session-Log-File
     PERFORM UNTIL Hell-Freezes-Over
-       DISPLAY 'Enter a three-digit number: '  WITH NO ADVANCING
+       DISPLAY 'Enter a three-digit number (000 to quit): '
+          WITH NO ADVANCING
        ACCEPT In-Number
-       CALL 'PlusOne' USING BY CONTENT In-Number
-                            BY REFERENCE Out-Number
-       PERFORM Display-Result
+       IF In-Number = ZERO
+          SET Hell-Freezes-Over TO TRUE
+       ELSE
+          CALL 'Add-Increment' USING BY CONTENT In-Number
+                                     BY REFERENCE Out-Number
+                                     BY CONTENT Increment-Amount
+          PERFORM Display-Result
+          PERFORM Write-Session-Log-Rec
+       END-IF
     END-PERFORM
+    CLOSE Session-Log-File
     STOP RUN
     .
 
@@ -41,3 +76,9 @@ Display-Result.
     DISPLAY Out-Message
     DISPLAY ' '
     .
+
+Write-Session-Log-Rec.
+    MOVE In-Number  TO SL-In-Num
+    MOVE Out-Number TO SL-Out-Num
+    WRITE Session-Log-Rec
+    .
