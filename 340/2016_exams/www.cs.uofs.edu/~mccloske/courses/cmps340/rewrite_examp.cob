@@ -1,59 +1,99 @@
-* CMPS 340 (File Processing)
-* Sample COBOL program illustrating use of REWRITE verb to modify a
-* sequential file in place
-*
-* Comments introduced by left-pointing arrows are "meta-comments" in that
-* their purpose is to provide information to the reader (assumed to be a
-* COBOL novice) that would not normally be included in a program.  As
-* these meta-comments do not conform to the syntax of COBOL, they must be
-* removed in order to make the program syntactically correct.
-
 IDENTIFICATION DIVISION.
 PROGRAM-ID. REWRITE-Example.
 AUTHOR. R. McCloskey.
-INSTALLATION. University of Scranton.        <--- optional paragraph
-DATE-WRITTEN. September 29, 1998.            <---    "        "
-
-*******************************************************************************
-*
-*  Program Abstract:
-*    This program demonstrates the use of the REWRITE verb to modify a
-*    sequential file "in place".  Specifically, the records in an Employee
-*    file are modified to reflect changes to be made to the hourly wages of
-*    some of the employees.
-*
-*  INPUT:
-*    There are two input files.  The Employee file contains a record for each
-*    employee, which includes fields for Employee ID, Name, and Hourly-Wage.
-*    The Change-Wage file contains a record for each employee whose hourly
-*    wage is to be changed.  Each such record contains an Employee ID and
-*    the new hourly wage of the corresponding employee.  It is assumed that
-*    each file is ordered according to its Employee ID field and that any such
-*    ID occurring in the Change-Wage file also occurs in the Employee file.
-*    (These assumptions are vital in that the program will not work correctly
-*    if the input files fail to satisfy the stated conditions.)
-*
-*  OUTPUT:
-*    The Employee file is updated so that the Hourly-Wage field in the
-*    appropriate records are modified in accord with the Change-Wage file.
-*    A message is displayed indicating the changes that are being made
-*    to the file.
-*                    
-*******************************************************************************
+INSTALLATION. University of Scranton.
+DATE-WRITTEN. September 29, 1998.
+*>           modified Aug. 9, 2026 to write any Change-Wage-Rec whose
+*>           CW-Empl-ID has no matching Employee-Rec to
+*>           Wage-Exception-File instead of silently stalling the
+*>           merge, since a bad extract has broken that assumption
+*>           before
+*>           modified Aug. 9, 2026 to append every applied wage change
+*>           to Wage-History-File (old wage, new wage, effective date,
+*>           run date), so pay rate changes are auditable per employee
+*>           modified Aug. 9, 2026 to validate New-Wage against
+*>           Minimum-Wage/Maximum-Wage before REWRITE, routing an
+*>           out-of-bounds change to Wage-Bounds-Report instead of
+*>           posting it
+*>           modified Aug. 9, 2026 to write a Payroll-Impact-Report at
+*>           job end, showing total payroll before and after the run,
+*>           the count of employees changed, and the aggregate dollar
+*>           impact
+*>           modified Aug. 9, 2026 to add CW-Effective-Date and an
+*>           optional CW-Percent-Increase to Change-Wage-Rec; changes
+*>           not yet in effect as of Todays-Run-Date are held in
+*>           Pending-Wage-Changes-File for a later batch window rather
+*>           than applied now
+*>           modified Aug. 9, 2026 to add Empl-Status to Employee-Rec
+*>           and reject a wage change against a terminated employee to
+*>           Wage-Bounds-Report rather than posting it
+*>           modified Aug. 9, 2026 to declare FILE STATUS on every
+*>           SELECT and check it after every OPEN/CLOSE via the shared
+*>           Check-File-Status abort paragraph, so an I/O failure that
+*>           isn't already an AT END condition is caught instead of
+*>           going unnoticed
+*>***********************************************************************
+*>
+*>  Program Abstract:
+*>    This program demonstrates the use of the REWRITE verb to modify a
+*>    sequential file "in place".  Specifically, the records in an Employee
+*>    file are modified to reflect changes to be made to the hourly wages of
+*>    some of the employees.
+*>
+*>  INPUT:
+*>    There are two input files.  The Employee file contains a record for each
+*>    employee, which includes fields for Employee ID, Name, and Hourly-Wage.
+*>    The Change-Wage file contains a record for each employee whose hourly
+*>    wage is to be changed.  Each such record contains an Employee ID and
+*>    the new hourly wage of the corresponding employee.  It is assumed that
+*>    each file is ordered according to its Employee ID field.  Any
+*>    CW-Empl-ID that does not match an Employee-ID is written, instead, to
+*>    Wage-Exception-File rather than applied.
+*>
+*>  OUTPUT:
+*>    The Employee file is updated so that the Hourly-Wage field in the
+*>    appropriate records are modified in accord with the Change-Wage file.
+*>    A message is displayed indicating the changes that are being made
+*>    to the file.  Unmatched Change-Wage-Rec entries are written to
+*>    Wage-Exception-File.
+*>
+*>***********************************************************************
 
 ENVIRONMENT DIVISION.
 
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT Employee-File     ASSIGN TO "employee-file.txt". 
-    SELECT Change-Wage-File  ASSIGN TO "wage-change.txt".
+    SELECT Employee-File     ASSIGN TO "employee-file.txt"
+       FILE STATUS IS WS-File-Status.
+    SELECT Change-Wage-File  ASSIGN TO "wage-change.txt"
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Wage-Exception-File  ASSIGN TO "wage-exceptions.txt"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Wage-History-File  ASSIGN TO "wage-history.txt"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Wage-Bounds-Report  ASSIGN TO "wage-bounds-rejects.txt"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Payroll-Impact-Report  ASSIGN TO "payroll-impact.txt"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
+
+    SELECT Pending-Wage-Changes-File  ASSIGN TO "wage-changes-pending.txt"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-File-Status.
 
 DATA DIVISION.
 
 FILE SECTION.
 
 FD  Employee-File
-    DATA RECORD IS Employee-Rec.           <--- optional clause
+    DATA RECORD IS Employee-Rec.
 
 01  Employee-Rec.
     02 Empl-ID       PIC X(6).
@@ -61,14 +101,73 @@ FD  Employee-File
        03 Last-Name  PIC X(14).
        03 First-Name PIC X(10).
     02 Hourly-Wage   PIC 999V99.
+    02 Empl-Status   PIC X.
+       88 Employee-Active      VALUE 'A'.
+       88 Employee-Terminated  VALUE 'T'.
 
 
 FD  Change-Wage-File
-    DATA RECORD IS Change-Wage-Rec.        <--- optional clause
+    DATA RECORD IS Change-Wage-Rec.
 
 01  Change-Wage-Rec.
-    02 CW-Empl-ID   PIC X(6).
-    02 New-Wage     PIC 999V99. 
+    02 CW-Empl-ID           PIC X(6).
+    02 New-Wage             PIC 999V99.
+    02 CW-Effective-Date    PIC 9(8).
+    02 CW-Percent-Increase  PIC 9(3)V99.
+
+
+*> Holds every Change-Wage-Rec whose CW-Empl-ID did not match any
+*> Empl-ID in Employee-File, so a bad extract is reported instead of
+*> silently stalling the merge or being dropped.
+FD  Wage-Exception-File.
+
+01  Wage-Exception-Rec.
+    02 WE-Empl-ID    PIC X(6).
+    02 WE-New-Wage   PIC 999V99.
+
+
+*> One record per wage change actually applied, so pay rate history
+*> is recoverable after Hourly-Wage is overwritten.  WH-Effective-Date
+*> is the Change-Wage-Rec's own CW-Effective-Date; WH-Run-Date is the
+*> date the batch that actually posted it ran.
+FD  Wage-History-File.
+
+01  Wage-History-Rec.
+    02 WH-Empl-ID          PIC X(6).
+    02 WH-Old-Wage         PIC 999V99.
+    02 WH-New-Wage         PIC 999V99.
+    02 WH-Effective-Date   PIC 9(8).
+    02 WH-Run-Date         PIC 9(8).
+
+
+*> Any Change-Wage-Rec whose New-Wage falls outside Minimum-Wage/
+*> Maximum-Wage is reported here instead of being posted to
+*> Employee-File.
+FD  Wage-Bounds-Report.
+
+01  Wage-Bounds-Reject-Rec.
+    02 WB-Empl-ID           PIC X(6).
+    02 WB-Attempted-Wage    PIC 999V99.
+    02 WB-Reason            PIC X(20).
+
+
+FD  Payroll-Impact-Report.
+
+01  PIR-Line  PIC X(80).
+
+
+*> Any Change-Wage-Rec whose CW-Effective-Date is still in the future
+*> as of Todays-Run-Date is held here instead of being applied now, so
+*> a raise letter can be pre-loaded ahead of the date it takes effect.
+*> A later batch window's Change-Wage-File extract picks it back up
+*> once its effective date has arrived.
+FD  Pending-Wage-Changes-File.
+
+01  Pending-Wage-Change-Rec.
+    02 PW-Empl-ID           PIC X(6).
+    02 PW-New-Wage          PIC 999V99.
+    02 PW-Effective-Date    PIC 9(8).
+    02 PW-Percent-Increase  PIC 9(3)V99.
 
 
 WORKING-STORAGE SECTION.
@@ -76,55 +175,261 @@ WORKING-STORAGE SECTION.
 01  End-of-Empl-File   PIC X  VALUE 'F'.
     88 EOF-Empl               VALUE 'T'.
 
-***                                                                        ***
-***             P R O C E D U R E   D I V I S I O N                        ***
-***                                                                        ***
+01  End-of-Wage-File   PIC X  VALUE 'F'.
+    88 EOF-Wage               VALUE 'T'.
+
+01  Todays-Run-Date    PIC 9(8)    VALUE ZERO.
+01  Old-Wage-Save      PIC 999V99  VALUE ZERO.
+01  Effective-New-Wage PIC 999V99  VALUE ZERO.
+
+01  Minimum-Wage       PIC 999V99  VALUE 7.25.
+01  Maximum-Wage       PIC 999V99  VALUE 150.00.
+
+01  Payroll-Totals.
+    02 PT-Total-Before       PIC 9(7)V99  VALUE ZERO.
+    02 PT-Total-After        PIC 9(7)V99  VALUE ZERO.
+    02 PT-Employees-Changed  PIC 9(5)     VALUE ZERO.
+
+01  PIR-Impact-Amount   PIC S9(7)V99  VALUE ZERO.
+
+01  PIR-Heading-Line.
+    02 FILLER  PIC X(22)  VALUE 'PAYROLL IMPACT REPORT'.
+
+01  PIR-Money-Line.
+    02 PIR-Money-Label   PIC X(30).
+    02 PIR-Money-Amount  PIC -$,$$$,$$9.99.
+
+01  PIR-Count-Line.
+    02 PIR-Count-Label   PIC X(30).
+    02 PIR-Count-Value   PIC ZZ,ZZ9.
+
+01  WS-File-Status  PIC XX  VALUE "00".
+01  WS-File-ID      PIC X(30).
+
+*>                                                                        ***
+*>             P R O C E D U R E   D I V I S I O N                        ***
+*>                                                                        ***
 
 PROCEDURE DIVISION.
 
 Main-Program.
-    OPEN I-O   Employee-File
-         INPUT Change-Wage-File
+    ACCEPT Todays-Run-Date FROM DATE YYYYMMDD
+
+    MOVE "EMPLOYEE-FILE.TXT" TO WS-File-ID
+    OPEN I-O Employee-File
+    PERFORM Check-File-Status
+    MOVE "WAGE-CHANGE.TXT" TO WS-File-ID
+    OPEN INPUT Change-Wage-File
+    PERFORM Check-File-Status
+    MOVE "WAGE-EXCEPTIONS.TXT" TO WS-File-ID
+    OPEN OUTPUT Wage-Exception-File
+    PERFORM Check-File-Status
+    MOVE "WAGE-HISTORY.TXT" TO WS-File-ID
+    OPEN OUTPUT Wage-History-File
+    PERFORM Check-File-Status
+    MOVE "WAGE-BOUNDS-REJECTS.TXT" TO WS-File-ID
+    OPEN OUTPUT Wage-Bounds-Report
+    PERFORM Check-File-Status
+    MOVE "PAYROLL-IMPACT.TXT" TO WS-File-ID
+    OPEN OUTPUT Payroll-Impact-Report
+    PERFORM Check-File-Status
+    MOVE "WAGE-CHANGES-PENDING.TXT" TO WS-File-ID
+    OPEN OUTPUT Pending-Wage-Changes-File
+    PERFORM Check-File-Status
 
     PERFORM Read-Employee-Rec
     PERFORM Read-Wage-Rec
 
-*   loop invariant:
-*      (1) Empl-ID <= CW-Empl-ID  &
-*      (2) Empl-ID > all values previously occupying CW-Empl-ID &
-*      (3) all records in the Employee file preceding the current one
-*          (i.e., the one occupying Employee-Rec) have been updated (or
-*          left unchanged) in accord with the Change-Wage file.
+*>  loop invariant:
+*>     (1) Empl-ID <= CW-Empl-ID (once any unmatched CW-Empl-ID records
+*>         preceding it have been written to Wage-Exception-File)  &
+*>     (2) Empl-ID > all values previously occupying CW-Empl-ID &
+*>     (3) all records in the Employee file preceding the current one
+*>         (i.e., the one occupying Employee-Rec) have been updated (or
+*>         left unchanged) in accord with the Change-Wage file.
 
     PERFORM UNTIL EOF-Empl
-       IF Empl-ID = CW-Empl-ID
-          MOVE New-Wage TO Hourly-Wage
-          REWRITE Employee-Rec
-          DISPLAY 'New wage of employee ', Empl-ID, ' is ', New-Wage
+       PERFORM Skip-Unmatched-Wage-Recs
+          UNTIL EOF-Wage  OR  (CW-Empl-ID NOT < Empl-ID)
+       IF (NOT EOF-Wage)  AND  Empl-ID = CW-Empl-ID
+          IF CW-Effective-Date > Todays-Run-Date
+             PERFORM Hold-Pending-Wage-Change
+          ELSE
+             PERFORM Compute-Effective-Wage
+             PERFORM Apply-Wage-Change
+          END-IF
           PERFORM Read-Wage-Rec
        ELSE
-*         assertion: Empl-ID < CW-Empl-ID.  Hence, the current employee
-*         record is not to be changed; as there is no need to REWRITE 
-*         such a record, do nothing
-          CONTINUE 
+*>        assertion: Empl-ID < CW-Empl-ID (or Change-Wage-File is
+*>        exhausted).  Hence, the current employee record is not to be
+*>        changed; as there is no need to REWRITE such a record, do
+*>        nothing
+          CONTINUE
        END-IF
+       ADD Hourly-Wage TO PT-Total-After
        PERFORM Read-Employee-Rec
     END-PERFORM
 
-    CLOSE Employee-File, Change-Wage-File
+*>  Any Change-Wage-Rec records still unread at this point ran past the
+*>  end of Employee-File without ever matching -- they too are
+*>  unmatched and belong in Wage-Exception-File.
+    PERFORM Skip-Unmatched-Wage-Recs UNTIL EOF-Wage
+
+    PERFORM Write-Payroll-Impact-Report
+
+    MOVE "EMPLOYEE-FILE.TXT" TO WS-File-ID
+    CLOSE Employee-File
+    PERFORM Check-File-Status
+    MOVE "WAGE-CHANGE.TXT" TO WS-File-ID
+    CLOSE Change-Wage-File
+    PERFORM Check-File-Status
+    MOVE "WAGE-EXCEPTIONS.TXT" TO WS-File-ID
+    CLOSE Wage-Exception-File
+    PERFORM Check-File-Status
+    MOVE "WAGE-HISTORY.TXT" TO WS-File-ID
+    CLOSE Wage-History-File
+    PERFORM Check-File-Status
+    MOVE "WAGE-BOUNDS-REJECTS.TXT" TO WS-File-ID
+    CLOSE Wage-Bounds-Report
+    PERFORM Check-File-Status
+    MOVE "PAYROLL-IMPACT.TXT" TO WS-File-ID
+    CLOSE Payroll-Impact-Report
+    PERFORM Check-File-Status
+    MOVE "WAGE-CHANGES-PENDING.TXT" TO WS-File-ID
+    CLOSE Pending-Wage-Changes-File
+    PERFORM Check-File-Status
     STOP RUN
     .
 
+COPY "file-status-check.cpy".
+
 Read-Employee-Rec.
     READ Employee-File
        AT END SET EOF-Empl TO TRUE
     END-READ
+    IF NOT EOF-Empl
+       ADD Hourly-Wage TO PT-Total-Before
+    END-IF
     .
 
 Read-Wage-Rec.
     READ Change-Wage-File
-       AT END CONTINUE
+       AT END SET EOF-Wage TO TRUE
     END-READ
     .
 
+*>-----------------------------------------------------------------
+*> Writes the current Change-Wage-Rec to Wage-Exception-File (it has
+*> no matching Employee-ID) and reads the next one.
+*>-----------------------------------------------------------------
+Skip-Unmatched-Wage-Recs.
+    MOVE CW-Empl-ID TO WE-Empl-ID
+    MOVE New-Wage   TO WE-New-Wage
+    WRITE Wage-Exception-Rec
+    PERFORM Read-Wage-Rec
+    .
+
+*>-----------------------------------------------------------------
+*> Derives Effective-New-Wage from the current Change-Wage-Rec:
+*> CW-Percent-Increase, when present, is applied against the
+*> employee's current Hourly-Wage; otherwise the flat New-Wage is
+*> used as-is.
+*>-----------------------------------------------------------------
+Compute-Effective-Wage.
+    IF CW-Percent-Increase > ZERO
+       COMPUTE Effective-New-Wage ROUNDED =
+          Hourly-Wage * (1 + CW-Percent-Increase / 100)
+    ELSE
+       MOVE New-Wage TO Effective-New-Wage
+    END-IF
+    .
+
+*>-----------------------------------------------------------------
+*> Posts Effective-New-Wage to the current Employee-Rec and records
+*> the change in Wage-History-File, unless the employee is terminated
+*> or Effective-New-Wage falls outside Minimum-Wage/Maximum-Wage, in
+*> which case it is reported to Wage-Bounds-Report instead and
+*> Employee-Rec is left unchanged.
+*>-----------------------------------------------------------------
+Apply-Wage-Change.
+    IF Employee-Terminated
+          OR  Effective-New-Wage < Minimum-Wage
+          OR  Effective-New-Wage > Maximum-Wage
+       PERFORM Write-Wage-Bounds-Reject
+    ELSE
+       MOVE Hourly-Wage         TO Old-Wage-Save
+       MOVE Effective-New-Wage  TO Hourly-Wage
+       REWRITE Employee-Rec
+       DISPLAY 'New wage of employee ', Empl-ID, ' is ', Effective-New-Wage
+       PERFORM Write-Wage-History-Rec
+       ADD 1 TO PT-Employees-Changed
+    END-IF
+    .
+
+Write-Wage-Bounds-Reject.
+    MOVE Empl-ID             TO WB-Empl-ID
+    MOVE Effective-New-Wage  TO WB-Attempted-Wage
+    IF Employee-Terminated
+       MOVE 'TERMINATED EMPLOYEE' TO WB-Reason
+    ELSE
+       IF Effective-New-Wage < Minimum-Wage
+          MOVE 'BELOW MINIMUM WAGE' TO WB-Reason
+       ELSE
+          MOVE 'ABOVE MAXIMUM WAGE' TO WB-Reason
+       END-IF
+    END-IF
+    WRITE Wage-Bounds-Reject-Rec
+    .
+
+Write-Wage-History-Rec.
+    MOVE Empl-ID             TO WH-Empl-ID
+    MOVE Old-Wage-Save       TO WH-Old-Wage
+    MOVE Effective-New-Wage  TO WH-New-Wage
+    MOVE CW-Effective-Date   TO WH-Effective-Date
+    MOVE Todays-Run-Date     TO WH-Run-Date
+    WRITE Wage-History-Rec
+    .
+
+*>-----------------------------------------------------------------
+*> CW-Effective-Date is still in the future as of Todays-Run-Date --
+*> carries the change forward to Pending-Wage-Changes-File rather
+*> than posting it now.
+*>-----------------------------------------------------------------
+Hold-Pending-Wage-Change.
+    MOVE CW-Empl-ID           TO PW-Empl-ID
+    MOVE New-Wage             TO PW-New-Wage
+    MOVE CW-Effective-Date    TO PW-Effective-Date
+    MOVE CW-Percent-Increase  TO PW-Percent-Increase
+    WRITE Pending-Wage-Change-Rec
+    .
+
+*>-----------------------------------------------------------------
+*> Writes the heading plus total-payroll-before, total-payroll-after,
+*> aggregate dollar impact, and employees-changed lines to
+*> Payroll-Impact-Report.
+*>-----------------------------------------------------------------
+Write-Payroll-Impact-Report.
+    WRITE PIR-Line FROM PIR-Heading-Line
+
+    MOVE SPACES              TO PIR-Line
+    WRITE PIR-Line
+
+    MOVE 'Total payroll before run'    TO PIR-Money-Label
+    MOVE PT-Total-Before               TO PIR-Money-Amount
+    WRITE PIR-Line FROM PIR-Money-Line
+
+    MOVE 'Total payroll after run'     TO PIR-Money-Label
+    MOVE PT-Total-After                TO PIR-Money-Amount
+    WRITE PIR-Line FROM PIR-Money-Line
+
+    COMPUTE PIR-Impact-Amount = PT-Total-After - PT-Total-Before
+    MOVE 'Aggregate dollar impact'     TO PIR-Money-Label
+    MOVE PIR-Impact-Amount             TO PIR-Money-Amount
+    WRITE PIR-Line FROM PIR-Money-Line
+
+    MOVE 'Employees changed'           TO PIR-Count-Label
+    MOVE PT-Employees-Changed          TO PIR-Count-Value
+    WRITE PIR-Line FROM PIR-Count-Line
+    .
+
 END-PROGRAM.
