@@ -0,0 +1,164 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Student-Course-Index-Build.
+AUTHOR.  R. McCloskey.
+INSTALLATION.  University of Scranton.
+DATE-WRITTEN.  Aug. 9, 2026.
+*>             modified Aug. 9, 2026 to open Student-Course-File with
+*>             ACCESS IS DYNAMIC instead of SEQUENTIAL -- records are
+*>             written in Courses.IDX's Course-ID order, not the
+*>             ascending SC-Key (Student-ID-then-Course-ID) order that
+*>             ACCESS IS SEQUENTIAL requires on WRITE, so nearly every
+*>             record past the first raised a sequence error that
+*>             Write-Student-Course-Recs misreported as a duplicate key
+*>***************************************************************
+*> Program Abstract:
+*>    Courses.IDX is keyed by Course-ID only, so answering "what
+*>    courses is student X enrolled in" means scanning every course's
+*>    Class-List by hand.  This program rebuilds Student-Course.IDX, a
+*>    secondary index over Courses.IDX's Class-List entries, keyed by
+*>    Student-ID (with Course-ID carried as the rest of the key so a
+*>    student enrolled in several courses gets one record per course),
+*>    so a lookup program can answer that question directly with a
+*>    START/READ NEXT on Student-ID.
+*>
+*>  INPUT:
+*>    Courses.IDX.
+*>
+*>  OUTPUT:
+*>    Student-Course.IDX, rebuilt from scratch on every run.
+*>***************************************************************
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Indexed-File  ASSIGN TO "Courses.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS SEQUENTIAL
+       RECORD KEY IS Course-ID.
+
+    SELECT Student-Course-File  ASSIGN TO "Student-Course.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY IS SC-Key.
+
+    SELECT Course-Roster-Overflow-File  ASSIGN TO "Course-Roster-Overflow.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY IS Overflow-Key.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD  Indexed-File
+       RECORD CONTAINS 32 TO 2733 CHARACTERS.
+01  Course-Record.
+    COPY "course-record.cpy".
+
+*> SC-Key carries Student-ID first so every one of a student's
+*> enrollments sorts together, in Course-ID order, under that
+*> student's key -- the same "prefix groups together" property
+*> Courses-Interact and Course-ID-Generator already rely on for
+*> Course-ID.
+FD  Student-Course-File.
+01  Student-Course-Rec.
+    02 SC-Key.
+       03 SC-Student-ID  PIC X(9).
+       03 SC-Course-ID   PIC X(9).
+
+*> A course's roster beyond the 300-student Class-List ceiling is
+*> carried here (see Courses-Interact's Add-Student-To-Overflow); any
+*> course with Course-Has-Overflow set needs this file scanned too, or
+*> its overflow-enrolled students never get a Student-Course.IDX
+*> record and become unfindable by Student-Course-Lookup.
+FD  Course-Roster-Overflow-File.
+01  Overflow-Roster-Record.
+    COPY "course-roster-overflow-record.cpy".
+
+WORKING-STORAGE SECTION.
+
+01  End-of-Indexed-File  PIC X  VALUE 'F'.
+    88 EOF-Indexed              VALUE 'T'.
+
+01  End-of-Overflow-File  PIC X  VALUE 'F'.
+    88 EOF-Overflow              VALUE 'T'.
+    88 EOF-Overflow-Not          VALUE 'F'.
+
+01  SCB-Search-Low-Key.
+    02 SCB-Low-Course-ID   PIC X(9).
+    02 SCB-Low-Seq-No      PIC 9(3)  VALUE ZERO.
+
+01  Roster-Index  PIC 9(3)  VALUE ZERO.
+
+PROCEDURE DIVISION.
+
+Main-Program.
+    OPEN INPUT  Indexed-File
+    OPEN INPUT  Course-Roster-Overflow-File
+    OPEN OUTPUT Student-Course-File
+
+    PERFORM Read-Course-Rec
+    PERFORM UNTIL EOF-Indexed
+       PERFORM Write-Student-Course-Recs
+          VARYING Roster-Index FROM 1 BY 1
+          UNTIL Roster-Index > Number-Of-Students
+       IF Course-Has-Overflow
+          PERFORM Write-Overflow-Student-Course-Recs
+       END-IF
+       PERFORM Read-Course-Rec
+    END-PERFORM
+
+    CLOSE Indexed-File
+    CLOSE Course-Roster-Overflow-File
+    CLOSE Student-Course-File
+    STOP RUN
+    .
+
+Read-Course-Rec.
+    READ Indexed-File NEXT RECORD
+       AT END  SET EOF-Indexed TO TRUE
+    END-READ
+    .
+
+Write-Student-Course-Recs.
+    MOVE Student-ID (Roster-Index)  TO SC-Student-ID
+    MOVE Course-ID                  TO SC-Course-ID
+    WRITE Student-Course-Rec
+       INVALID KEY
+          DISPLAY 'Duplicate Student-Course key: ', SC-Key
+    END-WRITE
+    .
+
+*>-----------------------------------------------------------------
+*> Starts on the current course's Overflow-Key prefix and writes a
+*> Student-Course-Rec for every overflow-enrolled student found,
+*> same as Write-Student-Course-Recs does for the in-record roster.
+*>-----------------------------------------------------------------
+Write-Overflow-Student-Course-Recs.
+    MOVE Course-ID               TO SCB-Low-Course-ID
+    MOVE ZERO                    TO SCB-Low-Seq-No
+    MOVE SCB-Search-Low-Key      TO Overflow-Key
+    START Course-Roster-Overflow-File KEY IS NOT LESS THAN Overflow-Key
+       INVALID KEY  SET EOF-Overflow TO TRUE
+    END-START
+    IF NOT EOF-Overflow
+       SET EOF-Overflow-Not TO TRUE
+       PERFORM Read-Next-Overflow-Rec
+       PERFORM UNTIL EOF-Overflow OR Overflow-Course-ID NOT = Course-ID
+          MOVE Overflow-Student-ID  TO SC-Student-ID
+          MOVE Course-ID            TO SC-Course-ID
+          WRITE Student-Course-Rec
+             INVALID KEY
+                DISPLAY 'Duplicate Student-Course key: ', SC-Key
+          END-WRITE
+          PERFORM Read-Next-Overflow-Rec
+       END-PERFORM
+    END-IF
+    .
+
+Read-Next-Overflow-Rec.
+    READ Course-Roster-Overflow-File NEXT RECORD
+       AT END  SET EOF-Overflow TO TRUE
+    END-READ
+    .
