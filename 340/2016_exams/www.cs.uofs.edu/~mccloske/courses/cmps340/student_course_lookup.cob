@@ -0,0 +1,115 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Student-Course-Lookup.
+AUTHOR.  R. McCloskey.
+INSTALLATION.  University of Scranton.
+DATE-WRITTEN.  Aug. 9, 2026.
+*>***************************************************************
+*> Program Abstract:
+*>    Answers "what courses is this student enrolled in" directly
+*>    against Student-Course.IDX (built by Student-Course-Index-Build)
+*>    instead of scanning every course's Class-List in Courses.IDX by
+*>    hand.  Since SC-Key carries Student-ID first, every one of a
+*>    student's enrollments sorts together under that student's key,
+*>    so a START positioned at the low end of that student's key range
+*>    followed by READ NEXTs -- the same prefix-scan idiom
+*>    Course-ID-Generator uses over a department prefix -- lists them
+*>    all.
+*>
+*>  INPUT:
+*>    Student-Course.IDX, and a Student-ID entered at the console.
+*>
+*>  OUTPUT:
+*>    The Course-IDs that student is enrolled in, DISPLAYed to the
+*>    console.  Entering a blank Student-ID ends the lookup session.
+*>***************************************************************
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Student-Course-File  ASSIGN TO "Student-Course.IDX"
+       ORGANIZATION IS INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY IS SC-Key.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD  Student-Course-File.
+01  Student-Course-Rec.
+    02 SC-Key.
+       03 SC-Student-ID  PIC X(9).
+       03 SC-Course-ID   PIC X(9).
+
+WORKING-STORAGE SECTION.
+
+01  FILLER   PIC X   VALUE 'F'.
+    88 Lookup-Session-Over  VALUE 'T'.
+
+01  End-of-Student-Course-File  PIC X  VALUE 'F'.
+    88 EOF-Student-Course              VALUE 'T'.
+    88 EOF-Student-Course-Not          VALUE 'F'.
+
+01  SCL-Student-ID       PIC X(9).
+
+01  SCL-Search-Low-Key.
+    02 SCL-Low-Student-ID  PIC X(9).
+    02 SCL-Low-Course-ID   PIC X(9)  VALUE LOW-VALUES.
+
+01  SCL-Courses-Found-Flag  PIC X.
+    88 SCL-Courses-Found       VALUE 'Y'.
+    88 SCL-Courses-Not-Found   VALUE 'N'.
+
+PROCEDURE DIVISION.
+
+Main-Program.
+    OPEN INPUT Student-Course-File
+
+    PERFORM UNTIL Lookup-Session-Over
+       DISPLAY 'Enter a Student-ID (blank to quit): ' WITH NO ADVANCING
+       ACCEPT SCL-Student-ID
+       IF SCL-Student-ID = SPACES
+          SET Lookup-Session-Over TO TRUE
+       ELSE
+          PERFORM Display-Student-Courses
+       END-IF
+    END-PERFORM
+
+    CLOSE Student-Course-File
+    STOP RUN
+    .
+
+*>-----------------------------------------------------------------
+*> Starts at the lowest possible SC-Key for SCL-Student-ID and reads
+*> forward while the Student-ID still matches, displaying each
+*> SC-Course-ID found; displays a not-enrolled message if none are.
+*>-----------------------------------------------------------------
+Display-Student-Courses.
+    MOVE SCL-Student-ID    TO SCL-Low-Student-ID
+    MOVE SCL-Search-Low-Key TO SC-Key
+    SET SCL-Courses-Not-Found TO TRUE
+
+    SET EOF-Student-Course-Not TO TRUE
+    START Student-Course-File KEY IS NOT LESS THAN SC-Key
+       INVALID KEY  SET EOF-Student-Course TO TRUE
+    END-START
+
+    PERFORM UNTIL EOF-Student-Course
+       READ Student-Course-File NEXT RECORD
+          AT END  SET EOF-Student-Course TO TRUE
+       END-READ
+       IF NOT EOF-Student-Course
+          IF SC-Student-ID = SCL-Student-ID
+             SET SCL-Courses-Found TO TRUE
+             DISPLAY '  ', SC-Course-ID
+          ELSE
+             SET EOF-Student-Course TO TRUE
+          END-IF
+       END-IF
+    END-PERFORM
+
+    IF SCL-Courses-Not-Found
+       DISPLAY 'No enrollments on file for Student-ID: ', SCL-Student-ID
+    END-IF
+    .
